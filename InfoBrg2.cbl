@@ -1,54 +1,408 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. barang.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-           SELECT INFO-BRG ASSIGN TO 'barang.dat'
-           ORGANIZATION IS RELATIVE
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS FS.
-       DATA DIVISION.
-       FILE SECTION.
-       FD INFO-BRG.
-       01 DATA-BRG.
-       02 KODE-BRG.
-           03 TIPE-BARANG    PIC A.
-           03 NO-PRODUKSI    PIC 9(4).
-       02 TGL-MSK.
-           03 TANGGAL        PIC 99.
-           03 BULAN          PIC 99.
-           03 TAHUN          PIC 9999.
-       02 NAMA-BRG           PIC A(22).
-       02 HARGA-BRG          PIC 99V999.
-       02 SUPPLIER           PIC X(13).
-
-       WORKING-STORAGE SECTION.
-       77 FS PIC XX.
-
-       PROCEDURE DIVISION.
-       OPEN EXTEND INFO-BRG.
-           MOVE 'D' TO TIPE-BARANG.
-           MOVE 0087 TO NO-PRODUKSI.
-
-           MOVE 02 TO TANGGAL.
-           MOVE 08 TO BULAN.
-           MOVE 1997 TO TAHUN.
-
-           MOVE 'MEJA KAYU JATI BELANDA' TO NAMA-BRG.
-           MOVE 89.999 TO HARGA-BRG.
-           MOVE 'PT.Sinar Alam' TO SUPPLIER.
-               WRITE DATA-BRG
-           END-WRITE.
-           CLOSE INFO-BRG.
-       DISPLAY 'Selesai, record sudah diinputkan'.
-       STOP RUN.
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose:  Harian, entri barang baru ke INFO-BRG (barang.dat).
+000500* Tectonics: cobc -I copybooks
+000600*-----------------------------------------------------------------
+000700* Modification History:
+000800*   - Cek KODE-BRG ganda sebelum record ditulis, supaya satu
+000900*     barang tidak tercatat dua kali di barang.dat.
+001000*   - barang.dat diubah jadi file INDEXED berkunci KODE-BRG,
+001100*     supaya satu item bisa dicari langsung, bukan cuma dibaca
+001200*     berurutan. SELECT dan FD dipindah ke copybook bersama
+001300*     supaya program lain yang membuka barang.dat (laporan,
+001400*     ubah, hapus) memakai definisi yang sama.
+001500*   - NO-PRODUKSI tidak lagi diketik operator; diambil otomatis
+001600*     dari noprod.dat, nomor urut terakhir per TIPE-BARANG.
+001700*   - SUPPLIER dicocokkan dengan supplier.dat (daftar supplier
+001800*     yang disetujui) sebelum record ditulis, supaya nama
+001900*     supplier yang salah ketik/tidak terdaftar tidak ikut
+002000*     tersimpan di barang.dat.
+002100*   - TGL-MSK dicek terhadap kalender (tanggal/bulan valid,
+002200*     termasuk tahun kabisat) dan tidak boleh lebih dari tanggal
+002300*     sistem hari ini.
+002400*   - DATA-BRG ditambah PPN-BRG (persentase pajak) supaya harga
+002500*     jual plus pajak bisa dihitung di laporan.
+002550*   - HARGA-BRG dicek terhadap batas minimum (tidak boleh nol)
+002560*     dan batas maksimum wajar, supaya salah ketik seperti harga
+002570*     kosong atau kelewat besar tidak ikut tersimpan sebagai
+002580*     harga supplier yang sebenarnya.
+002590*   - CALL ke subprogram bersama JOB-AUDIT di awal dan akhir run,
+002592*     supaya waktu mulai/selesai dan jumlah record yang berhasil
+002594*     disimpan tercatat di jobaudit.log, tidak cuma lewat di
+002596*     layar operator.
+002598*   - WS-JOB-CNT dan WS-BACKUP-EOF-SW sekarang direset tiap kali
+002598*     0000-MAINLINE/1900-BACKUP-BARANG dijalankan, bukan hanya
+002598*     lewat VALUE awal; sebelumnya CALL barang berulang dari
+002598*     BRGMENU.cbl dalam satu sesi memakai sisa nilai dari
+002598*     pemanggilan sebelumnya karena WORKING-STORAGE subprogram
+002598*     yang di-CALL tetap hidup antar pemanggilan. 2000-BUKA-FILE
+002598*     juga tidak lagi GO TO 9999-EXIT langsung kalau barang.dat
+002598*     gagal dibuka; kegagalan itu sekarang ditandai lewat
+002598*     WS-BUKA-OK-SW supaya 0000-MAINLINE tetap mencatat entri
+002598*     SELESAI JOB-AUDIT yang berpasangan dengan entri MULAI-nya.
+002600******************************************************************
+002700 IDENTIFICATION DIVISION.
+002800*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+002900 PROGRAM-ID. barang.
+003000 ENVIRONMENT DIVISION.
+003100*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+003200 CONFIGURATION SECTION.
+003300*-----------------------
+003400 INPUT-OUTPUT SECTION.
+003500     FILE-CONTROL.
+003600     COPY BRGSEL.
+003700     COPY NOPSEL.
+003800     COPY SUPSEL.
+003900     SELECT BACKUP-BRG ASSIGN TO DYNAMIC WS-BACKUP-NAMA
+004000     ORGANIZATION IS LINE SEQUENTIAL
+004100     FILE STATUS IS BK-FS.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400     COPY BRGFD.
+004500     COPY NOPFD.
+004600     COPY SUPFD.
+004700 FD BACKUP-BRG.
+004800 01 BACKUP-RECORD              PIC X(55).
+
+004900 WORKING-STORAGE SECTION.
+005000 77 FS                     PIC XX.
+005100 77 NP-FS                  PIC XX.
+005200 77 SUP-FS                 PIC XX.
+005300 77 BK-FS                  PIC XX.
+005400 77 WS-BACKUP-NAMA         PIC X(20).
+005500 77 WS-BACKUP-EOF-SW       PIC X VALUE 'N'.
+005600     88 WS-BACKUP-EOF      VALUE 'Y'.
+005700 77 WS-NP-KETEMU-SW        PIC X VALUE 'N'.
+005800     88 WS-NP-KETEMU       VALUE 'Y'.
+005900 77 WS-DUPLIKAT-SW         PIC X VALUE 'N'.
+006000     88 WS-DUPLIKAT        VALUE 'Y'.
+006050 77 WS-BUKA-OK-SW          PIC X VALUE 'Y'.
+006060     88 WS-BUKA-OK         VALUE 'Y'.
+006100 77 WS-SUPPLIER-OK-SW      PIC X VALUE 'N'.
+006200     88 WS-SUPPLIER-OK     VALUE 'Y'.
+006300 77 WS-TANGGAL-OK-SW       PIC X VALUE 'N'.
+006400     88 WS-TANGGAL-OK      VALUE 'Y'.
+006450 77 WS-HARGA-OK-SW         PIC X VALUE 'N'.
+006460     88 WS-HARGA-OK        VALUE 'Y'.
+006470 77 WS-HARGA-MAKS          PIC 99V999 VALUE 50.000.
+006480 77 WS-JOB-CNT             PIC 9(07) VALUE ZERO.
+006485 77 WS-JA-PROGRAM           PIC X(13) VALUE 'barang'.
+006490 77 WS-JA-EVENT             PIC X(07).
+006500 77 WS-TAHUN-KABISAT-SW    PIC X VALUE 'N'.
+006600     88 WS-TAHUN-KABISAT   VALUE 'Y'.
+006700 77 WS-HASIL-BAGI          PIC 9(4).
+006800 77 WS-SISA-BAGI           PIC 9(4).
+006900 01 WS-TANGGAL-SISTEM.
+007000     02 WS-TAHUN-SISTEM    PIC 9(4).
+007100     02 WS-BULAN-SISTEM    PIC 99.
+007200     02 WS-HARI-SISTEM     PIC 99.
+007300 01 WS-TABEL-HARI-BULAN.
+007400     02 FILLER             PIC 99 VALUE 31.
+007500     02 FILLER             PIC 99 VALUE 28.
+007600     02 FILLER             PIC 99 VALUE 31.
+007700     02 FILLER             PIC 99 VALUE 30.
+007800     02 FILLER             PIC 99 VALUE 31.
+007900     02 FILLER             PIC 99 VALUE 30.
+008000     02 FILLER             PIC 99 VALUE 31.
+008100     02 FILLER             PIC 99 VALUE 31.
+008200     02 FILLER             PIC 99 VALUE 30.
+008300     02 FILLER             PIC 99 VALUE 31.
+008400     02 FILLER             PIC 99 VALUE 30.
+008500     02 FILLER             PIC 99 VALUE 31.
+008600 01 WS-HARI-MAX-BULAN REDEFINES WS-TABEL-HARI-BULAN.
+008700     02 WS-HARI-MAX        PIC 99 OCCURS 12.
+008800 01 WS-DATA-BARU.
+008900     02 WS-KODE-BARU.
+009000         03 WS-TIPE-BARU     PIC A.
+009100         03 WS-NO-BARU       PIC 9(4).
+009200     02 WS-TGL-MSK-BARU.
+009300         03 WS-TANGGAL-BARU  PIC 99.
+009400         03 WS-BULAN-BARU    PIC 99.
+009500         03 WS-TAHUN-BARU    PIC 9999.
+009600     02 WS-NAMA-BARU         PIC A(22).
+009700     02 WS-HARGA-BARU        PIC 99V999.
+009800     02 WS-SUPPLIER-BARU     PIC X(13).
+009900     02 WS-PPN-BARU          PIC 99.
+
+010000 PROCEDURE DIVISION.
+010100*-----------------------------------------------------------------
+010200 0000-MAINLINE.
+010202     MOVE ZERO TO WS-JOB-CNT.
+010205     MOVE 'MULAI' TO WS-JA-EVENT.
+010210     CALL 'JOB-AUDIT' USING WS-JA-PROGRAM, WS-JA-EVENT,
+010215         WS-JOB-CNT.
+010300     PERFORM 1900-BACKUP-BARANG THRU 1900-EXIT.
+010400     PERFORM 1000-TERIMA-DATA THRU 1000-EXIT.
+010500     PERFORM 2000-BUKA-FILE THRU 2000-EXIT.
+010510     IF WS-BUKA-OK
+010600         PERFORM 3000-CEK-DUPLIKAT THRU 3000-EXIT
+010700         IF WS-DUPLIKAT
+010800             DISPLAY 'Kode barang ' WS-KODE-BARU
+010900                 ' sudah ada, record tidak ditambahkan'
+011000         ELSE
+011100             PERFORM 4000-TULIS-RECORD THRU 4000-EXIT
+011200             IF FS = '00'
+011210                 DISPLAY 'Selesai, record sudah diinputkan'
+011220                 MOVE 1 TO WS-JOB-CNT
+011400             END-IF
+011500         END-IF
+011600         CLOSE INFO-BRG
+011700         IF FS NOT = '00'
+011800             DISPLAY 'Peringatan: tutup barang.dat gagal, FS=' FS
+011900         END-IF
+011930     END-IF.
+011940     MOVE 'SELESAI' TO WS-JA-EVENT.
+011950     CALL 'JOB-AUDIT' USING WS-JA-PROGRAM, WS-JA-EVENT,
+011955         WS-JOB-CNT.
+012000     GO TO 9999-EXIT.
+
+012100*-----------------------------------------------------------------
+012200 1000-TERIMA-DATA.
+012300     DISPLAY 'Masukkan Tipe Barang (1 huruf) : '.
+012400     ACCEPT TIPE-BARANG.
+012500     PERFORM 1100-AMBIL-NO-PRODUKSI THRU 1100-EXIT.
+012600     DISPLAY 'No Produksi diberikan          : ' NO-PRODUKSI.
+
+012700     PERFORM 1500-VALIDASI-TANGGAL THRU 1500-EXIT
+012800         UNTIL WS-TANGGAL-OK.
+
+012900     DISPLAY 'Masukkan Nama Barang           : '.
+013000     ACCEPT NAMA-BRG.
+013150     PERFORM 1600-VALIDASI-HARGA THRU 1600-EXIT
+013160         UNTIL WS-HARGA-OK.
+013300     DISPLAY 'Masukkan PPN (%)                : '.
+013400     ACCEPT PPN-BRG.
+013500     PERFORM 1700-VALIDASI-SUPPLIER THRU 1700-EXIT
+013600         UNTIL WS-SUPPLIER-OK.
+
+013700     MOVE DATA-BRG TO WS-DATA-BARU.
+013800 1000-EXIT.
+013900     EXIT.
+
+014000*-----------------------------------------------------------------
+014100* Ambil nomor urut terakhir untuk TIPE-BARANG ini dari noprod.dat,
+014200* naikkan satu, simpan balik, lalu pakai sebagai NO-PRODUKSI baru.
+014300*-----------------------------------------------------------------
+014400 1100-AMBIL-NO-PRODUKSI.
+014500     OPEN I-O NOPROD-CTL.
+014600     IF NP-FS = '35'
+014700         OPEN OUTPUT NOPROD-CTL
+014800         CLOSE NOPROD-CTL
+014900         OPEN I-O NOPROD-CTL
+015000     END-IF.
+015100     MOVE TIPE-BARANG TO NP-TIPE.
+015200     MOVE 'N' TO WS-NP-KETEMU-SW.
+015300     READ NOPROD-CTL
+015400         INVALID KEY MOVE 0 TO NP-LAST-NO
+015500         NOT INVALID KEY MOVE 'Y' TO WS-NP-KETEMU-SW
+015600     END-READ.
+015700     ADD 1 TO NP-LAST-NO.
+015800     IF WS-NP-KETEMU
+015900         REWRITE NOPROD-RECORD
+016000     ELSE
+016100         WRITE NOPROD-RECORD
+016200     END-IF.
+016300     MOVE NP-LAST-NO TO NO-PRODUKSI.
+016400     CLOSE NOPROD-CTL.
+016500 1100-EXIT.
+016600     EXIT.
+
+016700*-----------------------------------------------------------------
+016800* Terima TANGGAL/BULAN/TAHUN dan tolak kalau bukan tanggal
+016900* kalender yang mungkin (termasuk tahun kabisat untuk Pebruari)
+017000* atau kalau tanggalnya sesudah tanggal sistem hari ini.
+017100*-----------------------------------------------------------------
+017200 1500-VALIDASI-TANGGAL.
+017300     DISPLAY 'Masukkan Tanggal Masuk (DD)    : '.
+017400     ACCEPT TANGGAL.
+017500     DISPLAY 'Masukkan Bulan Masuk (MM)      : '.
+017600     ACCEPT BULAN.
+017700     DISPLAY 'Masukkan Tahun Masuk (YYYY)    : '.
+017800     ACCEPT TAHUN.
+017900     MOVE 'Y' TO WS-TANGGAL-OK-SW.
+
+018000     IF BULAN < 1 OR BULAN > 12
+018100         DISPLAY 'Bulan tidak valid, ketik ulang'
+018200         MOVE 'N' TO WS-TANGGAL-OK-SW
+018300         GO TO 1500-EXIT
+018400     END-IF.
+
+018500     MOVE 'N' TO WS-TAHUN-KABISAT-SW.
+018600     DIVIDE TAHUN BY 4 GIVING WS-HASIL-BAGI
+018700         REMAINDER WS-SISA-BAGI.
+018800     IF WS-SISA-BAGI = 0
+018900         DIVIDE TAHUN BY 100 GIVING WS-HASIL-BAGI
+019000             REMAINDER WS-SISA-BAGI
+019100         IF WS-SISA-BAGI NOT = 0
+019200             MOVE 'Y' TO WS-TAHUN-KABISAT-SW
+019300         ELSE
+019400             DIVIDE TAHUN BY 400 GIVING WS-HASIL-BAGI
+019500                 REMAINDER WS-SISA-BAGI
+019600             IF WS-SISA-BAGI = 0
+019700                 MOVE 'Y' TO WS-TAHUN-KABISAT-SW
+019800             END-IF
+019900         END-IF
+020000     END-IF.
+
+020100     IF TANGGAL < 1
+020200         DISPLAY 'Tanggal tidak valid, ketik ulang'
+020300         MOVE 'N' TO WS-TANGGAL-OK-SW
+020400         GO TO 1500-EXIT
+020500     END-IF.
+020600     IF BULAN = 2 AND WS-TAHUN-KABISAT AND TANGGAL > 29
+020700         DISPLAY 'Tanggal tidak valid, ketik ulang'
+020800         MOVE 'N' TO WS-TANGGAL-OK-SW
+020900         GO TO 1500-EXIT
+021000     END-IF.
+021100     IF NOT (BULAN = 2 AND WS-TAHUN-KABISAT)
+021200             AND TANGGAL > WS-HARI-MAX(BULAN)
+021300         DISPLAY 'Tanggal tidak valid, ketik ulang'
+021400         MOVE 'N' TO WS-TANGGAL-OK-SW
+021500         GO TO 1500-EXIT
+021600     END-IF.
+
+021700     ACCEPT WS-TANGGAL-SISTEM FROM DATE YYYYMMDD.
+021800     IF TAHUN > WS-TAHUN-SISTEM
+021900         OR (TAHUN = WS-TAHUN-SISTEM AND BULAN > WS-BULAN-SISTEM)
+022000         OR (TAHUN = WS-TAHUN-SISTEM AND BULAN = WS-BULAN-SISTEM
+022100                 AND TANGGAL > WS-HARI-SISTEM)
+022200         DISPLAY 'Tanggal Masuk tidak boleh sesudah hari ini'
+022300         MOVE 'N' TO WS-TANGGAL-OK-SW
+022400     END-IF.
+022500 1500-EXIT.
+022600     EXIT.
+
+022610*-----------------------------------------------------------------
+022620* Terima HARGA-BRG dan tolak kalau nol (belum diisi) atau lebih
+022630* besar dari batas wajar WS-HARGA-MAKS.
+022640*-----------------------------------------------------------------
+022650 1600-VALIDASI-HARGA.
+022660     DISPLAY 'Masukkan Harga Barang          : '.
+022670     ACCEPT HARGA-BRG.
+022680     MOVE 'Y' TO WS-HARGA-OK-SW.
+022690     IF HARGA-BRG = ZERO
+022700         DISPLAY 'Harga tidak boleh nol, ketik ulang'
+022710         MOVE 'N' TO WS-HARGA-OK-SW
+022720         GO TO 1600-EXIT
+022730     END-IF.
+022740     IF HARGA-BRG > WS-HARGA-MAKS
+022750         DISPLAY 'Harga melebihi batas wajar, ketik ulang'
+022760         MOVE 'N' TO WS-HARGA-OK-SW
+022770     END-IF.
+022780 1600-EXIT.
+022790     EXIT.
+
+022795*-----------------------------------------------------------------
+022800* Cocokkan SUPPLIER dengan daftar supplier yang disetujui di
+022900* supplier.dat. Kalau tidak ketemu, tolak dan minta diketik ulang.
+023000*-----------------------------------------------------------------
+023100 1700-VALIDASI-SUPPLIER.
+023200     DISPLAY 'Masukkan Nama Supplier         : '.
+023300     ACCEPT SUPPLIER.
+023400     OPEN INPUT SUPPLIER-MST.
+023500     IF SUP-FS = '35'
+023600         DISPLAY 'Supplier master belum ada, supplier ditolak'
+023700         CLOSE SUPPLIER-MST
+023800         MOVE 'N' TO WS-SUPPLIER-OK-SW
+023900         GO TO 1700-EXIT
+024000     END-IF.
+024100     MOVE SUPPLIER TO SUP-NAMA.
+024200     READ SUPPLIER-MST
+024300         INVALID KEY
+024400             DISPLAY 'Supplier tidak dikenal, ketik ulang'
+024500             MOVE 'N' TO WS-SUPPLIER-OK-SW
+024600         NOT INVALID KEY
+024700             MOVE 'Y' TO WS-SUPPLIER-OK-SW
+024800     END-READ.
+024900     CLOSE SUPPLIER-MST.
+025000 1700-EXIT.
+025100     EXIT.
+
+025200*-----------------------------------------------------------------
+025300* Simpan salinan barang.dat yang sekarang ke file backup bertanggal
+025400* sebelum record baru ditambahkan, supaya entri yang salah atau
+025500* tulis yang rusak tidak menghilangkan seluruh riwayat barang.
+025600*-----------------------------------------------------------------
+025700 1900-BACKUP-BARANG.
+025750     MOVE 'N' TO WS-BACKUP-EOF-SW.
+025800     ACCEPT WS-TANGGAL-SISTEM FROM DATE YYYYMMDD.
+025900     STRING 'BRGBAK' WS-TAHUN-SISTEM WS-BULAN-SISTEM
+026000         WS-HARI-SISTEM '.DAT' DELIMITED BY SIZE
+026100         INTO WS-BACKUP-NAMA.
+026200     OPEN INPUT INFO-BRG.
+026300     IF FS = '35'
+026400         CLOSE INFO-BRG
+026500         GO TO 1900-EXIT
+026600     END-IF.
+026700     OPEN OUTPUT BACKUP-BRG.
+026800     PERFORM 1950-SALIN-RECORD THRU 1950-EXIT
+026900         UNTIL WS-BACKUP-EOF.
+027000     CLOSE INFO-BRG.
+027100     CLOSE BACKUP-BRG.
+027200 1900-EXIT.
+027300     EXIT.
+
+027400*-----------------------------------------------------------------
+027500 1950-SALIN-RECORD.
+027600     READ INFO-BRG NEXT RECORD
+027700         AT END MOVE 'Y' TO WS-BACKUP-EOF-SW
+027800     END-READ.
+027900     IF NOT WS-BACKUP-EOF
+028000         WRITE BACKUP-RECORD FROM DATA-BRG
+028100     END-IF.
+028200 1950-EXIT.
+028300     EXIT.
+
+028400*-----------------------------------------------------------------
+028500* Buka barang.dat untuk baca/tulis. Kalau file belum ada sama
+028600* sekali, buat dulu filenya sebagai file kosong.
+028700*-----------------------------------------------------------------
+028800 2000-BUKA-FILE.
+028810     MOVE 'Y' TO WS-BUKA-OK-SW.
+028900     OPEN I-O INFO-BRG.
+029000     IF FS = '35'
+029100         OPEN OUTPUT INFO-BRG
+029200         CLOSE INFO-BRG
+029300         OPEN I-O INFO-BRG
+029400     END-IF.
+029500     IF FS NOT = '00'
+029600         DISPLAY 'Gagal membuka barang.dat, FS=' FS
+029650         MOVE 'N' TO WS-BUKA-OK-SW
+029800     END-IF.
+029900 2000-EXIT.
+030000     EXIT.
+
+030100*-----------------------------------------------------------------
+030200 3000-CEK-DUPLIKAT.
+030300     MOVE WS-KODE-BARU TO KODE-BRG.
+030400     READ INFO-BRG
+030500         INVALID KEY MOVE 'N' TO WS-DUPLIKAT-SW
+030600         NOT INVALID KEY MOVE 'Y' TO WS-DUPLIKAT-SW
+030700     END-READ.
+030800 3000-EXIT.
+030900     EXIT.
+
+031000*-----------------------------------------------------------------
+031100 4000-TULIS-RECORD.
+031200     MOVE WS-DATA-BARU TO DATA-BRG.
+031300     WRITE DATA-BRG
+031400         INVALID KEY
+031500             DISPLAY 'Gagal menulis barang, FS=' FS
+031600     END-WRITE.
+031700     IF FS NOT = '00'
+031800         DISPLAY 'Tulis barang gagal, record tidak tersimpan'
+031900     END-IF.
+032000 4000-EXIT.
+032100     EXIT.
+
+032200*-----------------------------------------------------------------
+032300 9999-EXIT.
+032400     GOBACK.
+
+
+
+
+
+
+
