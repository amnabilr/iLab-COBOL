@@ -3,6 +3,55 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   - Operator now picks ascending or descending order on
+      *     NPM-MAHASISWA, and NAMA-MAHASISWA is added as a secondary
+      *     key, so a by-name roster or a most-recent-NPM-first listing
+      *     no longer needs a hand edit of the SORT statement.
+      *   - INPUT3, INPUT4 and OUTPUT1 are now ACCEPTed at runtime
+      *     instead of being fixed by the SELECT clause, so the same
+      *     sort job can be pointed at a different set of rosters
+      *     without recompiling.
+      *   - A records-in/records-out control report is now printed
+      *     after the SORT, so a nightly run can be checked for
+      *     dropped rows.
+      *   - 9999-EXIT now does GOBACK instead of STOP RUN, so this
+      *     program can still run standalone but also return control
+      *     when CALLed from a batch driver such as BATCH-HARIAN.
+      *   - RETURN-CODE is now set to 1 when the records-in/records-out
+      *     control totals are unbalanced, instead of only DISPLAYing a
+      *     warning, so a CALLing driver can tell the SORT step
+      *     genuinely succeeded before advancing past it.
+      *   - DATA-MAHASISWA3/4, DATA-MHS-SORT and WORKFILE-MAHASISWA now
+      *     carry PRODI/EMAIL/STATUS fields alongside NPM and NAMA, so a
+      *     roster report has more than a bare name list to print.
+      *   - 2010-BACA-INPUT3 and 2020-BACA-INPUT4 now CALL the shared
+      *     NPM-CHK subprogram on every incoming record, instead of
+      *     trusting every NPM that shows up in an input file, so a
+      *     mistyped or blank NPM is flagged in the control report
+      *     rather than just riding along into OUTPUT1.
+      *   - Now CALLs the shared JOB-AUDIT subprogram at the start and
+      *     end of the run, so a nightly reconciliation can see when
+      *     this SORT step ran and how many records it produced
+      *     without having watched the terminal live.
+      *   - 1000-TERIMA-PARAMETER now first looks for a SORTIN.CTL
+      *     handoff file. When BATCH-HARIAN drops one there (naming
+      *     both input rosters, the sort output and the sort order),
+      *     this program reads it and skips the interactive ACCEPTs
+      *     entirely, instead of blocking every unattended nightly
+      *     run waiting on a terminal that has no one at it.
+      *   - WS-CNT-INPUT3, WS-CNT-INPUT4, WS-CNT-OUTPUT1, WS-CNT-MASUK
+      *     and WS-CNT-NPM-INVALID are now re-zeroed at the top of
+      *     0000-MAINLINE instead of relying on their WORKING-STORAGE
+      *     VALUE ZERO, so a second CALL of this subprogram in the
+      *     same run starts its control totals clean.
+      *   - 2000-HITUNG-KONTROL now signals a record-count imbalance
+      *     (genuine data loss) with RETURN-CODE 1, and an NPM that
+      *     merely failed NPM-CHK (a data-quality warning this program
+      *     already logs and continues past) with RETURN-CODE 2 rather
+      *     than the same value, so a CALLing driver can tell the two
+      *     conditions apart and only abort on the former.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -13,33 +62,206 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-               SELECT INPUT3 ASSIGN TO DISK.
-               SELECT INPUT4 ASSIGN TO DISK.
-               SELECT OUTPUT1 ASSIGN TO DISK.
+               SELECT INPUT3 ASSIGN TO DYNAMIC WS-INPUT3-FILE.
+               SELECT INPUT4 ASSIGN TO DYNAMIC WS-INPUT4-FILE.
+               SELECT OUTPUT1 ASSIGN TO DYNAMIC WS-OUTPUT1-FILE.
                SELECT WORK ASSIGN TO DISK.
+               SELECT SORT-HANDOFF ASSIGN TO 'SORTIN.CTL'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS SH-FS.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
        FD INPUT3.
        01 DATA-MAHASISWA3.
-           05 NPM-MAHASISWA3  PIC 9(5).
-           05 NAMA-MAHASISWA3 PIC A(25).
+           05 NPM-MAHASISWA3     PIC 9(5).
+           05 NAMA-MAHASISWA3    PIC A(25).
+           05 PRODI-MAHASISWA3   PIC A(20).
+           05 EMAIL-MAHASISWA3   PIC A(30).
+           05 STATUS-MAHASISWA3  PIC X.
        FD INPUT4.
        01 DATA-MAHASISWA4.
-           05 NPM-MAHASISWA4  PIC 9(5).
-           05 NAMA-MAHASISWA4  PIC A(25).
+           05 NPM-MAHASISWA4     PIC 9(5).
+           05 NAMA-MAHASISWA4    PIC A(25).
+           05 PRODI-MAHASISWA4   PIC A(20).
+           05 EMAIL-MAHASISWA4   PIC A(30).
+           05 STATUS-MAHASISWA4  PIC X.
 
        FD OUTPUT1.
        01 DATA-MHS-SORT.
-           05 NPM-MAHASISWA  PIC 9(5).
-           05 NAMA-MAHASISWA  PIC A(25).
+           05 NPM-MAHASISWA     PIC 9(5).
+           05 NAMA-MAHASISWA    PIC A(25).
+           05 PRODI-MAHASISWA   PIC A(20).
+           05 EMAIL-MAHASISWA   PIC A(30).
+           05 STATUS-MAHASISWA  PIC X.
        SD WORK.
        01 WORKFILE-MAHASISWA.
-           05 NPM   PIC 9(5).
-           05 NAMA  PIC A(25).
+           05 NPM     PIC 9(5).
+           05 NAMA    PIC A(25).
+           05 PRODI   PIC A(20).
+           05 EMAIL   PIC A(30).
+           05 STATUS-MHS PIC X.
+       FD SORT-HANDOFF.
+       01 SH-LINE.
+           05 SH-INPUT3-FILE  PIC X(40).
+           05 SH-INPUT4-FILE  PIC X(40).
+           05 SH-OUTPUT1-FILE PIC X(40).
+           05 SH-URUTAN       PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT3-FILE PIC X(40).
+       01 WS-INPUT4-FILE PIC X(40).
+       01 WS-OUTPUT1-FILE PIC X(40).
+       01 WS-URUTAN PIC X VALUE 'A'.
+           88 WS-URUTAN-NAIK    VALUE 'A'.
+           88 WS-URUTAN-TURUN   VALUE 'D'.
+       01 WS-EOF-SW PIC X VALUE 'N'.
+           88 WS-EOF            VALUE 'Y'.
+       01 WS-CNT-INPUT3 PIC 9(7) VALUE ZERO.
+       01 WS-CNT-INPUT4 PIC 9(7) VALUE ZERO.
+       01 WS-CNT-OUTPUT1 PIC 9(7) VALUE ZERO.
+       01 WS-CNT-MASUK PIC 9(7) VALUE ZERO.
+       01 WS-CNT-NPM-INVALID PIC 9(7) VALUE ZERO.
+       01 WS-NPM-CHECK PIC X(8).
+       01 WS-NPM-VALID-SW PIC X.
+           88 WS-NPM-VALID          VALUE 'Y'.
+           88 WS-NPM-INVALID        VALUE 'N'.
+       01 WS-NPM-EXPAND PIC 9(8).
+       01 WS-JA-PROGRAM PIC X(13) VALUE 'PROGRAM-SORT'.
+       01 WS-JA-EVENT PIC X(07).
+       01 SH-FS PIC XX.
 
        PROCEDURE DIVISION.
-           SORT WORK ON ASCENDING KEY NPM-MAHASISWA
-           USING INPUT3, INPUT4 GIVING OUTPUT1.
+       0000-MAINLINE.
+           MOVE 0 TO RETURN-CODE.
+           MOVE ZERO TO WS-CNT-INPUT3.
+           MOVE ZERO TO WS-CNT-INPUT4.
+           MOVE ZERO TO WS-CNT-OUTPUT1.
+           MOVE ZERO TO WS-CNT-MASUK.
+           MOVE ZERO TO WS-CNT-NPM-INVALID.
+           MOVE 'MULAI' TO WS-JA-EVENT.
+           CALL 'JOB-AUDIT' USING WS-JA-PROGRAM, WS-JA-EVENT,
+               WS-CNT-OUTPUT1.
+           PERFORM 1000-TERIMA-PARAMETER THRU 1000-EXIT.
+           IF WS-URUTAN-TURUN
+               SORT WORK ON DESCENDING KEY NPM
+                        ON ASCENDING KEY NAMA
+                   USING INPUT3, INPUT4 GIVING OUTPUT1
+           ELSE
+               SORT WORK ON ASCENDING KEY NPM
+                        ON ASCENDING KEY NAMA
+                   USING INPUT3, INPUT4 GIVING OUTPUT1
+           END-IF.
            DISPLAY 'FILE BERHASIL DISORTIR'.
-       STOP RUN.
+           PERFORM 2000-HITUNG-KONTROL THRU 2000-EXIT.
+           MOVE 'SELESAI' TO WS-JA-EVENT.
+           CALL 'JOB-AUDIT' USING WS-JA-PROGRAM, WS-JA-EVENT,
+               WS-CNT-OUTPUT1.
+           GO TO 9999-EXIT.
+
+       1000-TERIMA-PARAMETER.
+           OPEN INPUT SORT-HANDOFF.
+           IF SH-FS = '00'
+               READ SORT-HANDOFF
+                   AT END MOVE 'A' TO SH-URUTAN
+               END-READ
+               CLOSE SORT-HANDOFF
+               MOVE SH-INPUT3-FILE TO WS-INPUT3-FILE
+               MOVE SH-INPUT4-FILE TO WS-INPUT4-FILE
+               MOVE SH-OUTPUT1-FILE TO WS-OUTPUT1-FILE
+               MOVE SH-URUTAN TO WS-URUTAN
+           ELSE
+               DISPLAY 'Nama file input pertama   : ' WITH NO ADVANCING
+               ACCEPT WS-INPUT3-FILE
+               DISPLAY 'Nama file input kedua     : ' WITH NO ADVANCING
+               ACCEPT WS-INPUT4-FILE
+               DISPLAY 'Nama file hasil sortir    : ' WITH NO ADVANCING
+               ACCEPT WS-OUTPUT1-FILE
+               DISPLAY 'Urutan NPM menaik atau menurun (A/D) : '
+                   WITH NO ADVANCING
+               ACCEPT WS-URUTAN
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       2000-HITUNG-KONTROL.
+           MOVE 'N' TO WS-EOF-SW.
+           OPEN INPUT INPUT3.
+           PERFORM 2010-BACA-INPUT3 THRU 2010-EXIT UNTIL WS-EOF.
+           CLOSE INPUT3.
+           MOVE 'N' TO WS-EOF-SW.
+           OPEN INPUT INPUT4.
+           PERFORM 2020-BACA-INPUT4 THRU 2020-EXIT UNTIL WS-EOF.
+           CLOSE INPUT4.
+           MOVE 'N' TO WS-EOF-SW.
+           OPEN INPUT OUTPUT1.
+           PERFORM 2030-BACA-OUTPUT1 THRU 2030-EXIT UNTIL WS-EOF.
+           CLOSE OUTPUT1.
+           COMPUTE WS-CNT-MASUK = WS-CNT-INPUT3 + WS-CNT-INPUT4.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'LAPORAN KONTROL JUMLAH RECORD'.
+           DISPLAY 'RECORD DARI INPUT3    : ' WS-CNT-INPUT3.
+           DISPLAY 'RECORD DARI INPUT4    : ' WS-CNT-INPUT4.
+           DISPLAY 'TOTAL RECORD MASUK    : ' WS-CNT-MASUK.
+           DISPLAY 'TOTAL RECORD KELUAR   : ' WS-CNT-OUTPUT1.
+           IF WS-CNT-MASUK = WS-CNT-OUTPUT1
+               DISPLAY 'KONTROL SEIMBANG, TIDAK ADA RECORD HILANG'
+           ELSE
+               DISPLAY 'PERINGATAN: JUMLAH RECORD TIDAK SEIMBANG'
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+           IF WS-CNT-NPM-INVALID NOT = ZERO
+               DISPLAY 'PERINGATAN: ' WS-CNT-NPM-INVALID
+                   ' NPM TIDAK VALID PADA FILE INPUT'
+               IF RETURN-CODE = 0
+                   MOVE 2 TO RETURN-CODE
+               END-IF
+           END-IF.
+           DISPLAY '----------------------------------------'.
+       2000-EXIT.
+           EXIT.
+
+       2010-BACA-INPUT3.
+           READ INPUT3
+               AT END MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-CNT-INPUT3
+                   MOVE NPM-MAHASISWA3 TO WS-NPM-EXPAND
+                   MOVE WS-NPM-EXPAND TO WS-NPM-CHECK
+                   CALL 'NPM-CHK' USING WS-NPM-CHECK, WS-NPM-VALID-SW
+                   IF WS-NPM-INVALID
+                       DISPLAY 'NPM TIDAK VALID PADA INPUT3 : '
+                           NPM-MAHASISWA3
+                       ADD 1 TO WS-CNT-NPM-INVALID
+                   END-IF
+           END-READ.
+       2010-EXIT.
+           EXIT.
+
+       2020-BACA-INPUT4.
+           READ INPUT4
+               AT END MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-CNT-INPUT4
+                   MOVE NPM-MAHASISWA4 TO WS-NPM-EXPAND
+                   MOVE WS-NPM-EXPAND TO WS-NPM-CHECK
+                   CALL 'NPM-CHK' USING WS-NPM-CHECK, WS-NPM-VALID-SW
+                   IF WS-NPM-INVALID
+                       DISPLAY 'NPM TIDAK VALID PADA INPUT4 : '
+                           NPM-MAHASISWA4
+                       ADD 1 TO WS-CNT-NPM-INVALID
+                   END-IF
+           END-READ.
+       2020-EXIT.
+           EXIT.
+
+       2030-BACA-OUTPUT1.
+           READ OUTPUT1
+               AT END MOVE 'Y' TO WS-EOF-SW
+               NOT AT END ADD 1 TO WS-CNT-OUTPUT1
+           END-READ.
+       2030-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           GOBACK.
