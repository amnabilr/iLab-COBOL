@@ -0,0 +1,63 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose:  Tambah satu kode kampus ke campus.dat, master yang
+000500*           dipakai goto1 untuk mencari nama kampus dari kode
+000600*           yang diketik operator.
+000700* Tectonics: cobc -I copybooks
+000800******************************************************************
+000900 IDENTIFICATION DIVISION.
+001000*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001100 PROGRAM-ID. CAMP-ADD.
+001200 ENVIRONMENT DIVISION.
+001300*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001400 CONFIGURATION SECTION.
+001500*-----------------------
+001600 INPUT-OUTPUT SECTION.
+001700     FILE-CONTROL.
+001800     COPY CAMPSEL.
+001900 DATA DIVISION.
+002000 FILE SECTION.
+002100     COPY CAMPFD.
+
+002200 WORKING-STORAGE SECTION.
+002300 77 CM-FS                  PIC XX.
+
+002400 PROCEDURE DIVISION.
+002500*-----------------------------------------------------------------
+002600 0000-MAINLINE.
+002700     PERFORM 1000-BUKA-FILE THRU 1000-EXIT.
+002800     PERFORM 2000-TERIMA-DATA THRU 2000-EXIT.
+002900     WRITE CAMPUS-RECORD
+003000         INVALID KEY
+003100             DISPLAY 'Kode kampus sudah terdaftar, tidak ditambah'
+003200         NOT INVALID KEY
+003300             DISPLAY 'Kampus berhasil ditambahkan'
+003400     END-WRITE.
+003500     CLOSE CAMPUS-MST.
+003600     GO TO 9999-EXIT.
+
+003700*-----------------------------------------------------------------
+003800 1000-BUKA-FILE.
+003900     OPEN I-O CAMPUS-MST.
+004000     IF CM-FS = '35'
+004100         OPEN OUTPUT CAMPUS-MST
+004200         CLOSE CAMPUS-MST
+004300         OPEN I-O CAMPUS-MST
+004400     END-IF.
+004500 1000-EXIT.
+004600     EXIT.
+
+004700*-----------------------------------------------------------------
+004800 2000-TERIMA-DATA.
+004900     DISPLAY 'Masukkan Kode Kampus (1-9) : '.
+005000     ACCEPT CM-KODE.
+005100     DISPLAY 'Masukkan Nama Kampus       : '.
+005200     ACCEPT CM-NAMA.
+005300 2000-EXIT.
+005400     EXIT.
+
+005500*-----------------------------------------------------------------
+005600 9999-EXIT.
+005700     STOP RUN.
+
