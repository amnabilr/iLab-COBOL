@@ -0,0 +1,108 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose:  Export isi INFO-BRG (barang.dat) ke file CSV flat
+000500*           (KODE-BRG, TGL-MSK, NAMA-BRG, HARGA-BRG, SUPPLIER)
+000600*           supaya bisa dibuka di spreadsheet tanpa perlu akses
+000700*           ke file COBOL-nya langsung.
+000800* Tectonics: cobc -I copybooks
+000810*-----------------------------------------------------------------
+000820* Modification History:
+000830*   - OPEN INPUT INFO-BRG sekarang dicek statusnya; barang.dat
+000840*     yang belum ada tidak lagi lanjut ke READ pertama.
+000900******************************************************************
+001000 IDENTIFICATION DIVISION.
+001100*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001200 PROGRAM-ID. BRG-CSV.
+001300 ENVIRONMENT DIVISION.
+001400*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001500 CONFIGURATION SECTION.
+001600*-----------------------
+001700 INPUT-OUTPUT SECTION.
+001800     FILE-CONTROL.
+001900     COPY BRGSEL.
+002000     SELECT CSV-OUT ASSIGN TO 'BRGLIST.CSV'
+002100     ORGANIZATION IS LINE SEQUENTIAL
+002200     FILE STATUS IS CS-FS.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500     COPY BRGFD.
+002600 FD CSV-OUT.
+002700 01 CSV-LINE                PIC X(80).
+
+002800 WORKING-STORAGE SECTION.
+002900 77 FS                     PIC XX.
+003000 77 CS-FS                  PIC XX.
+003100 77 WS-EOF-SW              PIC X VALUE 'N'.
+003200     88 WS-EOF             VALUE 'Y'.
+003300 77 WS-JML-RECORD          PIC 9(5) VALUE ZERO.
+003400 01 WS-CSV-DETAIL.
+003500     02 WS-C-KODE           PIC X(05).
+003600     02 WS-C-VIRGUL-1        PIC X VALUE ','.
+003700     02 WS-C-TGL             PIC X(10).
+003800     02 WS-C-VIRGUL-2        PIC X VALUE ','.
+003900     02 WS-C-NAMA             PIC X(22).
+004000     02 WS-C-VIRGUL-3        PIC X VALUE ','.
+004100     02 WS-C-HARGA           PIC 9(2).9(3).
+004200     02 WS-C-VIRGUL-4        PIC X VALUE ','.
+004300     02 WS-C-SUPPLIER        PIC X(13).
+
+004400 PROCEDURE DIVISION.
+004500*-----------------------------------------------------------------
+004600 0000-MAINLINE.
+004700     PERFORM 1000-INISIALISASI THRU 1000-EXIT.
+004800     PERFORM 2000-PROSES THRU 2000-EXIT
+004900         UNTIL WS-EOF.
+005000     PERFORM 3000-AKHIR THRU 3000-EXIT.
+005100     GO TO 9999-EXIT.
+
+005200*-----------------------------------------------------------------
+005300 1000-INISIALISASI.
+005310     OPEN INPUT INFO-BRG.
+005320     IF FS = '35'
+005330         DISPLAY 'barang.dat belum ada, export dibatalkan'
+005340         GO TO 9999-EXIT
+005350     END-IF.
+005500     OPEN OUTPUT CSV-OUT.
+005600     MOVE 'KODE-BRG,TGL-MSK,NAMA-BRG,HARGA-BRG,SUPPLIER'
+005700         TO CSV-LINE.
+005800     WRITE CSV-LINE.
+005900     READ INFO-BRG NEXT RECORD
+006000         AT END MOVE 'Y' TO WS-EOF-SW
+006100     END-READ.
+006200 1000-EXIT.
+006300     EXIT.
+
+006400*-----------------------------------------------------------------
+006500 2000-PROSES.
+006600     MOVE KODE-BRG TO WS-C-KODE.
+006700     MOVE TANGGAL TO WS-C-TGL(1:2).
+006800     MOVE '/' TO WS-C-TGL(3:1).
+006900     MOVE BULAN TO WS-C-TGL(4:2).
+007000     MOVE '/' TO WS-C-TGL(6:1).
+007100     MOVE TAHUN TO WS-C-TGL(7:4).
+007200     MOVE NAMA-BRG TO WS-C-NAMA.
+007300     MOVE HARGA-BRG TO WS-C-HARGA.
+007400     MOVE SUPPLIER TO WS-C-SUPPLIER.
+007500     MOVE WS-CSV-DETAIL TO CSV-LINE.
+007600     WRITE CSV-LINE.
+007700     ADD 1 TO WS-JML-RECORD.
+007800     READ INFO-BRG NEXT RECORD
+007900         AT END MOVE 'Y' TO WS-EOF-SW
+008000     END-READ.
+008100 2000-EXIT.
+008200     EXIT.
+
+008300*-----------------------------------------------------------------
+008400 3000-AKHIR.
+008500     CLOSE INFO-BRG.
+008600     CLOSE CSV-OUT.
+008700     DISPLAY 'Export CSV selesai, ' WS-JML-RECORD ' record'.
+008800 3000-EXIT.
+008900     EXIT.
+
+009000*-----------------------------------------------------------------
+009100 9999-EXIT.
+009200     STOP RUN.
+
+
