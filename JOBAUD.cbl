@@ -0,0 +1,71 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Shared batch job-audit logger. CALLed by barang.cbl,
+      *           sort1.cbl and merge1.cbl at the start and end of a
+      *           run so a start timestamp, an end timestamp and a
+      *           processed-record count survive in jobaudit.log after
+      *           the program's own screen output has scrolled away.
+      *           LK-EVENT is 'MULAI' on the start call (LK-JUMLAH-
+      *           RECORD is not meaningful yet and is ignored) and
+      *           'SELESAI' on the end call, when LK-JUMLAH-RECORD
+      *           carries the count actually processed by the CALLing
+      *           program.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. JOB-AUDIT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-AUDIT-LOG ASSIGN TO 'jobaudit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JA-FS.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD JOB-AUDIT-LOG.
+       01 JOB-AUDIT-RECORD.
+           02 JA-PROGRAM          PIC X(13).
+           02 FILLER              PIC X(01).
+           02 JA-EVENT            PIC X(07).
+           02 FILLER              PIC X(01).
+           02 JA-TANGGAL          PIC 9(08).
+           02 FILLER              PIC X(01).
+           02 JA-WAKTU            PIC 9(06).
+           02 FILLER              PIC X(01).
+           02 JA-JUMLAH-RECORD    PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+       01 JA-FS                   PIC XX.
+       01 WS-JAM-SISTEM            PIC 9(08).
+
+       LINKAGE SECTION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       01 LK-PROGRAM               PIC X(13).
+       01 LK-EVENT                 PIC X(07).
+       01 LK-JUMLAH-RECORD         PIC 9(07).
+
+       PROCEDURE DIVISION USING LK-PROGRAM, LK-EVENT, LK-JUMLAH-RECORD.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+           OPEN EXTEND JOB-AUDIT-LOG.
+           IF JA-FS = '05' OR JA-FS = '35'
+               OPEN OUTPUT JOB-AUDIT-LOG
+           END-IF.
+           MOVE SPACES TO JOB-AUDIT-RECORD.
+           MOVE LK-PROGRAM TO JA-PROGRAM.
+           MOVE LK-EVENT TO JA-EVENT.
+           ACCEPT JA-TANGGAL FROM DATE YYYYMMDD.
+           ACCEPT WS-JAM-SISTEM FROM TIME.
+           MOVE WS-JAM-SISTEM(1:6) TO JA-WAKTU.
+           MOVE LK-JUMLAH-RECORD TO JA-JUMLAH-RECORD.
+           WRITE JOB-AUDIT-RECORD.
+           CLOSE JOB-AUDIT-LOG.
+       9999-EXIT.
+           GOBACK.
