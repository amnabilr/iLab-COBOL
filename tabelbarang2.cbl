@@ -1,61 +1,161 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. TABEL-BARANG.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01 TABEL-STOK-BARANG.
-           02 BARANG OCCURS 3 TIMES.
-               03 STOK OCCURS 2 TIMES.
-                   04 STOK-BARANG  PIC 9(3).
-
-       01 SUBSCRIPT-TABEL.
-           02 SUBSCRIPT-BARANG     PIC 9.
-           02 SUBSCRIPT-JML-STOK   PIC 9.
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-UTAMA.
-           PERFORM INPUT-TABEL.
-           PERFORM TAMPIL-TABEL.
-       STOP RUN.
-
-       INPUT-TABEL.
-           DISPLAY 'INPUT DATA STOK BARANG PADA GUDANG : '.
-           PERFORM ISI-DATA
-               VARYING SUBSCRIPT-BARANG  FROM 1 BY 1
-               UNTIL SUBSCRIPT-BARANG  > 3
-               AFTER SUBSCRIPT-JML-STOK  FROM 1 BY 1
-               UNTIL SUBSCRIPT-JML-STOK  > 2.
-
-       ISI-DATA.
-           DISPLAY 'BARANG', SUBSCRIPT-BARANG,
-           'JUMLAH STOK GUDANG ', SUBSCRIPT-JML-STOK, ':'.
-           ACCEPT STOK-BARANG(SUBSCRIPT-BARANG, SUBSCRIPT-JML-STOK).
-
-       TAMPIL-TABEL.
-           DISPLAY 'MENAMPILKAN ISI TABEL NILAI MAHASISWA : '.
-           PERFORM DISPLAY-DATA
-               VARYING SUBSCRIPT-BARANG  FROM 1 BY 1
-               UNTIL SUBSCRIPT-BARANG  > 3
-               AFTER SUBSCRIPT-JML-STOK  FROM 1 BY 1
-               UNTIL SUBSCRIPT-JML-STOK  > 2.
-       DISPLAY-DATA.
-           DISPLAY 'BARANG ', SUBSCRIPT-BARANG,
-           'JUMLAH STOK GUDANG ', SUBSCRIPT-JML-STOK, ':',
-           STOK-BARANG(SUBSCRIPT-BARANG, SUBSCRIPT-JML-STOK).
-           DISPLAY ' '.
-       END PROGRAM TABEL-BARANG.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   - The unnamed inner OCCURS 2 TIMES level (already being
+      *     treated as a warehouse in the DISPLAY text, even though the
+      *     data name was STOK) is renamed GUDANG, so stock-on-hand is
+      *     explicitly kept per item/warehouse pair instead of per
+      *     item/slot pair with the warehouse axis only implied.
+      *   - Added stock-in/stock-out transaction entry against an
+      *     existing STOK-BARANG balance, so a shipment or an issue is
+      *     recorded as a movement instead of requiring the whole new
+      *     total to be retyped by hand.
+      *   - Added a low-stock alert report against a minimum threshold
+      *     the operator enters at run time, so warehouse staff get a
+      *     reorder signal instead of eyeballing the full stock dump.
+      *   - A stock-out transaction that would take STOK-BARANG below
+      *     zero is now rejected instead of being accepted as typed,
+      *     since SUBTRACTing an unchecked amount from an unsigned
+      *     PIC 9(3) would otherwise wrap rather than go negative.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. TABEL-BARANG.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 TABEL-STOK-BARANG.
+           02 BARANG OCCURS 3 TIMES.
+               03 GUDANG OCCURS 2 TIMES.
+                   04 STOK-BARANG  PIC 9(3).
+
+       01 SUBSCRIPT-TABEL.
+           02 SUBSCRIPT-BARANG     PIC 9.
+           02 SUBSCRIPT-GUDANG     PIC 9.
+
+       01 WS-JENIS-TRANSAKSI       PIC X.
+           88 WS-TRANS-MASUK           VALUE 'M'.
+           88 WS-TRANS-KELUAR          VALUE 'K'.
+           88 WS-TRANS-SELESAI         VALUE 'S'.
+       01 WS-JUMLAH-TRANSAKSI      PIC 9(3).
+       01 WS-AMBANG-MINIMUM        PIC 9(3).
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INPUT-TABEL THRU 1000-EXIT.
+           PERFORM 2000-TAMPIL-TABEL THRU 2000-EXIT.
+           PERFORM 3000-TRANSAKSI THRU 3000-EXIT
+               UNTIL WS-TRANS-SELESAI.
+           PERFORM 2000-TAMPIL-TABEL THRU 2000-EXIT.
+           PERFORM 4000-LAPORAN-STOK-MINIM THRU 4000-EXIT.
+           GO TO 9999-EXIT.
+
+      *-----------------------------------------------------------------
+       1000-INPUT-TABEL.
+           DISPLAY 'INPUT DATA STOK BARANG PADA GUDANG : '.
+           PERFORM 1100-ISI-DATA THRU 1100-EXIT
+               VARYING SUBSCRIPT-BARANG FROM 1 BY 1
+               UNTIL SUBSCRIPT-BARANG > 3
+               AFTER SUBSCRIPT-GUDANG FROM 1 BY 1
+               UNTIL SUBSCRIPT-GUDANG > 2.
+       1000-EXIT.
+           EXIT.
+
+       1100-ISI-DATA.
+           DISPLAY 'BARANG ', SUBSCRIPT-BARANG,
+               ' STOK GUDANG ', SUBSCRIPT-GUDANG, ':'.
+           ACCEPT STOK-BARANG(SUBSCRIPT-BARANG, SUBSCRIPT-GUDANG).
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2000-TAMPIL-TABEL.
+           DISPLAY 'MENAMPILKAN ISI TABEL STOK BARANG : '.
+           PERFORM 2100-DISPLAY-DATA THRU 2100-EXIT
+               VARYING SUBSCRIPT-BARANG FROM 1 BY 1
+               UNTIL SUBSCRIPT-BARANG > 3
+               AFTER SUBSCRIPT-GUDANG FROM 1 BY 1
+               UNTIL SUBSCRIPT-GUDANG > 2.
+       2000-EXIT.
+           EXIT.
+
+       2100-DISPLAY-DATA.
+           DISPLAY 'BARANG ', SUBSCRIPT-BARANG,
+               ' STOK GUDANG ', SUBSCRIPT-GUDANG, ':',
+               STOK-BARANG(SUBSCRIPT-BARANG, SUBSCRIPT-GUDANG).
+           DISPLAY ' '.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       3000-TRANSAKSI.
+           DISPLAY 'TRANSAKSI STOK (M=MASUK, K=KELUAR, S=SELESAI) : '
+               WITH NO ADVANCING.
+           ACCEPT WS-JENIS-TRANSAKSI.
+           IF WS-TRANS-SELESAI
+               GO TO 3000-EXIT
+           END-IF.
+           DISPLAY 'NOMOR BARANG (1-3)   : ' WITH NO ADVANCING.
+           ACCEPT SUBSCRIPT-BARANG.
+           DISPLAY 'NOMOR GUDANG (1-2)   : ' WITH NO ADVANCING.
+           ACCEPT SUBSCRIPT-GUDANG.
+           DISPLAY 'JUMLAH               : ' WITH NO ADVANCING.
+           ACCEPT WS-JUMLAH-TRANSAKSI.
+           EVALUATE TRUE
+               WHEN WS-TRANS-MASUK
+                   ADD WS-JUMLAH-TRANSAKSI TO
+                       STOK-BARANG(SUBSCRIPT-BARANG, SUBSCRIPT-GUDANG)
+               WHEN WS-TRANS-KELUAR
+                   IF WS-JUMLAH-TRANSAKSI >
+                       STOK-BARANG(SUBSCRIPT-BARANG SUBSCRIPT-GUDANG)
+                       DISPLAY 'STOK TIDAK CUKUP, TRANSAKSI DITOLAK'
+                   ELSE
+                       SUBTRACT WS-JUMLAH-TRANSAKSI FROM
+                       STOK-BARANG(SUBSCRIPT-BARANG SUBSCRIPT-GUDANG)
+                   END-IF
+               WHEN OTHER
+                   DISPLAY 'JENIS TRANSAKSI TIDAK DIKENAL'
+           END-EVALUATE.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       4000-LAPORAN-STOK-MINIM.
+           DISPLAY 'AMBANG MINIMUM STOK  : ' WITH NO ADVANCING.
+           ACCEPT WS-AMBANG-MINIMUM.
+           DISPLAY '--- LAPORAN STOK DI BAWAH AMBANG MINIMUM ---'.
+           PERFORM 4100-CEK-STOK THRU 4100-EXIT
+               VARYING SUBSCRIPT-BARANG FROM 1 BY 1
+               UNTIL SUBSCRIPT-BARANG > 3
+               AFTER SUBSCRIPT-GUDANG FROM 1 BY 1
+               UNTIL SUBSCRIPT-GUDANG > 2.
+       4000-EXIT.
+           EXIT.
+
+       4100-CEK-STOK.
+           IF STOK-BARANG(SUBSCRIPT-BARANG, SUBSCRIPT-GUDANG)
+                   < WS-AMBANG-MINIMUM
+               DISPLAY 'BARANG ', SUBSCRIPT-BARANG,
+                   ' GUDANG ', SUBSCRIPT-GUDANG,
+                   ' STOK RENDAH : ',
+                   STOK-BARANG(SUBSCRIPT-BARANG, SUBSCRIPT-GUDANG)
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       9999-EXIT.
+           STOP RUN.
