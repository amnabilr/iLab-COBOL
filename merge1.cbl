@@ -3,6 +3,61 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   - A student NPM appearing in both INPUT1 and INPUT2 is no
+      *     longer silently merged through as two rows. The MERGE now
+      *     drives an OUTPUT PROCEDURE that watches for adjacent equal
+      *     NPM-MAHASISWA keys and routes every member of such a
+      *     duplicate group to EXCEPT-FILE instead of OUTPUT-FILE.
+      *   - INPUT3 and INPUT4 added so up to four source rosters can
+      *     be consolidated into OUTPUT-FILE in one run, instead of
+      *     running the merge twice by hand for a third/fourth campus.
+      *   - FILE STATUS added on every file. The MERGE verb's own
+      *     implicit opens of the USING files do not reliably surface
+      *     a testable status in this runtime, so each input is first
+      *     OPENed and CLOSEd by 1000-CEK-FILE-INPUT to confirm it is
+      *     present and readable before the MERGE itself runs, instead
+      *     of the job abending partway through with no clear message.
+      *   - 9999-EXIT now does GOBACK instead of STOP RUN, so this
+      *     program can still run standalone but also return control
+      *     when CALLed from a batch driver such as BATCH-HARIAN.
+      *   - RETURN-CODE is now set to 1 whenever the merge is abandoned
+      *     for a bad input file, instead of only DISPLAYing a message,
+      *     so a CALLing driver can tell the MERGE step genuinely
+      *     succeeded before advancing past it.
+      *   - DATA-MAHASISWA1-4, DATA-MHS-MERGE, DATA-MHS-EXCEPT and
+      *     WORKFILE-MAHASISWA now carry PRODI/EMAIL/STATUS fields
+      *     alongside NPM and NAMA, so a roster report has more than a
+      *     bare name list to print; the pending-record buffer used for
+      *     duplicate-NPM detection carries the same fields through.
+      *   - 2100-PROSES-RECORD now CALLs the shared NPM-CHK subprogram
+      *     on every record returned from the MERGE, instead of trusting
+      *     every NPM that arrives from the sorted input rosters, so a
+      *     mistyped or blank NPM is counted and flagged instead of
+      *     riding through to OUTPUT-FILE unnoticed.
+      *   - Now CALLs the shared JOB-AUDIT subprogram at the start and
+      *     end of the run, so a nightly reconciliation can see when
+      *     this MERGE step ran and how many records it wrote, the
+      *     same as the SORT step already does.
+      *   - INPUT3 and INPUT4 are optional again. 1000-CEK-FILE-INPUT
+      *     now treats FILE STATUS 05/35 on either one as "roster not
+      *     supplied" and substitutes an empty file for it instead of
+      *     aborting the run, so a plain two-roster merge still works
+      *     exactly as before; only a genuine open failure (any other
+      *     non-zero status) on INPUT1/INPUT2/INPUT3/INPUT4 cancels
+      *     the job.
+      *   - WS-CNT-NPM-INVALID and WS-CNT-TULIS are now re-zeroed at
+      *     the top of 0000-MAINLINE instead of relying on their
+      *     WORKING-STORAGE VALUE ZERO, so a second CALL of this
+      *     subprogram in the same run starts its control totals
+      *     clean, the same as PROGRAM-SORT.
+      *   - RETURN-CODE now distinguishes a cancelled merge (bad input
+      *     file, RETURN-CODE 1) from an NPM that merely failed
+      *     NPM-CHK (a data-quality warning this program already logs
+      *     and continues past, RETURN-CODE 2), instead of signalling
+      *     both with the same value, so a CALLing driver can tell the
+      *     two conditions apart and only abort on the former.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -10,35 +65,251 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT INPUT1 ASSIGN TO DISK.
-               SELECT INPUT2 ASSIGN TO DISK.
-               SELECT OUTPUT-FILE ASSIGN TO DISK.
+               SELECT INPUT1 ASSIGN TO DISK FILE STATUS IS I1-FS.
+               SELECT INPUT2 ASSIGN TO DISK FILE STATUS IS I2-FS.
+               SELECT INPUT3 ASSIGN TO DISK FILE STATUS IS I3-FS.
+               SELECT INPUT4 ASSIGN TO DISK FILE STATUS IS I4-FS.
+               SELECT OUTPUT-FILE ASSIGN TO DISK FILE STATUS IS OF-FS.
+               SELECT EXCEPT-FILE ASSIGN TO DISK FILE STATUS IS EF-FS.
                SELECT WORK ASSIGN TO DISK.
 
        DATA DIVISION.
           FILE SECTION.
           FD INPUT1.
            01 DATA-MAHASISWA1.
-           05 NPM-MAHASISWA1  PIC 9(5).
-           05 NAMA-MAHASISWA1 PIC A(25).
+           05 NPM-MAHASISWA1     PIC 9(5).
+           05 NAMA-MAHASISWA1    PIC A(25).
+           05 PRODI-MAHASISWA1   PIC A(20).
+           05 EMAIL-MAHASISWA1   PIC A(30).
+           05 STATUS-MAHASISWA1  PIC X.
           FD INPUT2.
            01 DATA-MAHASISWA2.
-           05 NPM-MAHASISWA2   PIC 9(5).
-           05 NAMA-MAHASISWA2  PIC A(25).
+           05 NPM-MAHASISWA2     PIC 9(5).
+           05 NAMA-MAHASISWA2    PIC A(25).
+           05 PRODI-MAHASISWA2   PIC A(20).
+           05 EMAIL-MAHASISWA2   PIC A(30).
+           05 STATUS-MAHASISWA2  PIC X.
+          FD INPUT3.
+           01 DATA-MAHASISWA3.
+           05 NPM-MAHASISWA3     PIC 9(5).
+           05 NAMA-MAHASISWA3    PIC A(25).
+           05 PRODI-MAHASISWA3   PIC A(20).
+           05 EMAIL-MAHASISWA3   PIC A(30).
+           05 STATUS-MAHASISWA3  PIC X.
+          FD INPUT4.
+           01 DATA-MAHASISWA4.
+           05 NPM-MAHASISWA4     PIC 9(5).
+           05 NAMA-MAHASISWA4    PIC A(25).
+           05 PRODI-MAHASISWA4   PIC A(20).
+           05 EMAIL-MAHASISWA4   PIC A(30).
+           05 STATUS-MAHASISWA4  PIC X.
 
           FD OUTPUT-FILE.
            01 DATA-MHS-MERGE.
-           05 NPM-MAHASISWA  PIC 9(5).
-           05 NAMA-MAHASISWA  PIC A(25).
+           05 NPM-MAHASISWA     PIC 9(5).
+           05 NAMA-MAHASISWA    PIC A(25).
+           05 PRODI-MAHASISWA   PIC A(20).
+           05 EMAIL-MAHASISWA   PIC A(30).
+           05 STATUS-MAHASISWA  PIC X.
+          FD EXCEPT-FILE.
+           01 DATA-MHS-EXCEPT.
+           05 NPM-MAHASISWA-EX     PIC 9(5).
+           05 NAMA-MAHASISWA-EX    PIC A(25).
+           05 PRODI-MAHASISWA-EX   PIC A(20).
+           05 EMAIL-MAHASISWA-EX   PIC A(30).
+           05 STATUS-MAHASISWA-EX  PIC X.
        SD WORK.
        01 WORKFILE-MAHASISWA.
-           05 NPM   PIC 9(5).
-           05 NAMA  PIC A(25).
+           05 NPM     PIC 9(5).
+           05 NAMA    PIC A(25).
+           05 PRODI   PIC A(20).
+           05 EMAIL   PIC A(30).
+           05 STATUS-MHS PIC X.
       *-----------------------
        WORKING-STORAGE SECTION.
       *-----------------------
+       01 WS-EOF-SW PIC X VALUE 'N'.
+           88 WS-EOF             VALUE 'Y'.
+       01 WS-ADA-PENDING PIC X VALUE 'N'.
+           88 WS-ADA-DATA-PENDING VALUE 'Y'.
+       01 WS-PEND-DUP-SW PIC X VALUE 'N'.
+           88 WS-PEND-DUPLIKAT    VALUE 'Y'.
+       01 WS-PEND-NPM PIC 9(5).
+       01 WS-PEND-NAMA PIC A(25).
+       01 WS-PEND-PRODI PIC A(20).
+       01 WS-PEND-EMAIL PIC A(30).
+       01 WS-PEND-STATUS PIC X.
+       01 I1-FS PIC XX.
+       01 I2-FS PIC XX.
+       01 I3-FS PIC XX.
+       01 I4-FS PIC XX.
+       01 OF-FS PIC XX.
+       01 EF-FS PIC XX.
+       01 WS-FILE-ERROR-SW PIC X VALUE 'N'.
+           88 WS-ADA-FILE-ERROR  VALUE 'Y'.
+       01 WS-CNT-NPM-INVALID PIC 9(7) VALUE ZERO.
+       01 WS-CNT-TULIS PIC 9(7) VALUE ZERO.
+       01 WS-JA-PROGRAM PIC X(13) VALUE 'PROGRAM-MERGE'.
+       01 WS-JA-EVENT PIC X(07).
+       01 WS-NPM-CHECK PIC X(8).
+       01 WS-NPM-EXPAND PIC 9(8).
+       01 WS-NPM-VALID-SW PIC X.
+           88 WS-NPM-VALID        VALUE 'Y'.
+           88 WS-NPM-INVALID      VALUE 'N'.
+
        PROCEDURE DIVISION.
-       MERGE WORK ON ASCENDING KEY NPM-MAHASISWA
-           USING INPUT1, INPUT2 GIVING OUTPUT-FILE.
+       0000-MAINLINE.
+           MOVE 0 TO RETURN-CODE.
+           MOVE ZERO TO WS-CNT-NPM-INVALID.
+           MOVE ZERO TO WS-CNT-TULIS.
+           MOVE 'MULAI' TO WS-JA-EVENT.
+           CALL 'JOB-AUDIT' USING WS-JA-PROGRAM, WS-JA-EVENT,
+               WS-CNT-TULIS.
+           PERFORM 1000-CEK-FILE-INPUT THRU 1000-EXIT.
+           IF WS-ADA-FILE-ERROR
+               DISPLAY 'MERGE DIBATALKAN, PERIKSA FILE INPUT DI ATAS'
+               MOVE 1 TO RETURN-CODE
+               MOVE 'SELESAI' TO WS-JA-EVENT
+               CALL 'JOB-AUDIT' USING WS-JA-PROGRAM, WS-JA-EVENT,
+                   WS-CNT-TULIS
+               GO TO 9999-EXIT
+           END-IF.
+           MERGE WORK ON ASCENDING KEY NPM
+               USING INPUT1, INPUT2, INPUT3, INPUT4
+               OUTPUT PROCEDURE IS 2000-OUTPUT-PROC THRU 2000-EXIT.
            DISPLAY 'FILE BERHASIL DIGABUNGKAN'.
-       STOP RUN.
+           IF WS-CNT-NPM-INVALID NOT = ZERO
+               DISPLAY 'PERINGATAN: ' WS-CNT-NPM-INVALID
+                   ' NPM TIDAK VALID PADA HASIL MERGE'
+               IF RETURN-CODE = 0
+                   MOVE 2 TO RETURN-CODE
+               END-IF
+           END-IF.
+           MOVE 'SELESAI' TO WS-JA-EVENT.
+           CALL 'JOB-AUDIT' USING WS-JA-PROGRAM, WS-JA-EVENT,
+               WS-CNT-TULIS.
+           GO TO 9999-EXIT.
+
+      *-----------------------------------------------------------------
+       1000-CEK-FILE-INPUT.
+           OPEN INPUT INPUT1.
+           IF I1-FS NOT = '00'
+               DISPLAY 'INPUT1 TIDAK DAPAT DIBUKA, STATUS ' I1-FS
+               MOVE 'Y' TO WS-FILE-ERROR-SW
+           ELSE
+               CLOSE INPUT1
+           END-IF.
+           OPEN INPUT INPUT2.
+           IF I2-FS NOT = '00'
+               DISPLAY 'INPUT2 TIDAK DAPAT DIBUKA, STATUS ' I2-FS
+               MOVE 'Y' TO WS-FILE-ERROR-SW
+           ELSE
+               CLOSE INPUT2
+           END-IF.
+           OPEN INPUT INPUT3.
+           IF I3-FS = '05' OR I3-FS = '35'
+               DISPLAY 'INPUT3 TIDAK ADA, ROSTER KETIGA DILEWATI'
+               OPEN OUTPUT INPUT3
+               CLOSE INPUT3
+           ELSE
+               IF I3-FS NOT = '00'
+                   DISPLAY 'INPUT3 TIDAK DAPAT DIBUKA, STATUS ' I3-FS
+                   MOVE 'Y' TO WS-FILE-ERROR-SW
+               ELSE
+                   CLOSE INPUT3
+               END-IF
+           END-IF.
+           OPEN INPUT INPUT4.
+           IF I4-FS = '05' OR I4-FS = '35'
+               DISPLAY 'INPUT4 TIDAK ADA, ROSTER KEEMPAT DILEWATI'
+               OPEN OUTPUT INPUT4
+               CLOSE INPUT4
+           ELSE
+               IF I4-FS NOT = '00'
+                   DISPLAY 'INPUT4 TIDAK DAPAT DIBUKA, STATUS ' I4-FS
+                   MOVE 'Y' TO WS-FILE-ERROR-SW
+               ELSE
+                   CLOSE INPUT4
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2000-OUTPUT-PROC.
+           OPEN OUTPUT OUTPUT-FILE.
+           IF OF-FS NOT = '00'
+               DISPLAY 'OUTPUT-FILE TIDAK DAPAT DIBUKA, STATUS ' OF-FS
+           END-IF.
+           OPEN OUTPUT EXCEPT-FILE.
+           IF EF-FS NOT = '00'
+               DISPLAY 'EXCEPT-FILE TIDAK DAPAT DIBUKA, STATUS ' EF-FS
+           END-IF.
+           PERFORM 2100-PROSES-RECORD THRU 2100-EXIT UNTIL WS-EOF.
+           IF WS-ADA-DATA-PENDING
+               PERFORM 2200-TULIS-PENDING THRU 2200-EXIT
+           END-IF.
+           CLOSE OUTPUT-FILE.
+           CLOSE EXCEPT-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-PROSES-RECORD.
+           RETURN WORK
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   MOVE NPM TO WS-NPM-EXPAND
+                   MOVE WS-NPM-EXPAND TO WS-NPM-CHECK
+                   CALL 'NPM-CHK' USING WS-NPM-CHECK, WS-NPM-VALID-SW
+                   IF WS-NPM-INVALID
+                       DISPLAY 'NPM TIDAK VALID PADA HASIL MERGE : ' NPM
+                       ADD 1 TO WS-CNT-NPM-INVALID
+                   END-IF
+                   IF WS-ADA-DATA-PENDING
+                       IF NPM = WS-PEND-NPM
+                           MOVE 'Y' TO WS-PEND-DUP-SW
+                           PERFORM 2200-TULIS-PENDING THRU 2200-EXIT
+                           MOVE 'Y' TO WS-PEND-DUP-SW
+                       ELSE
+                           PERFORM 2200-TULIS-PENDING THRU 2200-EXIT
+                           MOVE 'N' TO WS-PEND-DUP-SW
+                       END-IF
+                   ELSE
+                       MOVE 'Y' TO WS-ADA-PENDING
+                       MOVE 'N' TO WS-PEND-DUP-SW
+                   END-IF
+           END-RETURN.
+           IF NOT WS-EOF
+               MOVE NPM TO WS-PEND-NPM
+               MOVE NAMA TO WS-PEND-NAMA
+               MOVE PRODI TO WS-PEND-PRODI
+               MOVE EMAIL TO WS-PEND-EMAIL
+               MOVE STATUS-MHS TO WS-PEND-STATUS
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2200-TULIS-PENDING.
+           IF WS-PEND-DUPLIKAT
+               MOVE WS-PEND-NPM TO NPM-MAHASISWA-EX
+               MOVE WS-PEND-NAMA TO NAMA-MAHASISWA-EX
+               MOVE WS-PEND-PRODI TO PRODI-MAHASISWA-EX
+               MOVE WS-PEND-EMAIL TO EMAIL-MAHASISWA-EX
+               MOVE WS-PEND-STATUS TO STATUS-MAHASISWA-EX
+               WRITE DATA-MHS-EXCEPT
+               ADD 1 TO WS-CNT-TULIS
+           ELSE
+               MOVE WS-PEND-NPM TO NPM-MAHASISWA
+               MOVE WS-PEND-NAMA TO NAMA-MAHASISWA
+               MOVE WS-PEND-PRODI TO PRODI-MAHASISWA
+               MOVE WS-PEND-EMAIL TO EMAIL-MAHASISWA
+               MOVE WS-PEND-STATUS TO STATUS-MAHASISWA
+               WRITE DATA-MHS-MERGE
+               ADD 1 TO WS-CNT-TULIS
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           GOBACK.
