@@ -0,0 +1,74 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose:  Menu operator untuk DATA-BRG -- tambah, daftar, ubah
+000500*           dan hapus barang dalam satu sesi, tanpa operator
+000600*           perlu tahu nama program berdiri sendiri mana yang
+000700*           melakukan tugas apa.
+000800* Tectonics: cobc -I copybooks
+000900******************************************************************
+001000 IDENTIFICATION DIVISION.
+001100*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001200 PROGRAM-ID. BRG-MENU.
+001300 ENVIRONMENT DIVISION.
+001400*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001500 CONFIGURATION SECTION.
+001600*-----------------------
+001700 INPUT-OUTPUT SECTION.
+001800*-----------------------
+001900 DATA DIVISION.
+002000*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+002100 FILE SECTION.
+002200*-----------------------
+002300 WORKING-STORAGE SECTION.
+002400 77 WS-PILIHAN              PIC 9 VALUE ZERO.
+002500 77 WS-SELESAI-SW           PIC X VALUE 'N'.
+002600     88 WS-SELESAI          VALUE 'Y'.
+002700 01 WS-MENU.
+002800     02 FILLER         PIC X(32) VALUE
+002900         '--------------------------------'.
+003000     02 FILLER         PIC X(32) VALUE
+003100         ' MENU PEMELIHARAAN DATA BARANG'.
+003200     02 FILLER         PIC X(32) VALUE
+003300         '--------------------------------'.
+003400     02 FILLER         PIC X(32) VALUE '1. Tambah barang baru'.
+003500     02 FILLER         PIC X(32) VALUE '2. Daftar seluruh barang'.
+003600     02 FILLER         PIC X(32) VALUE '3. Ubah barang'.
+003700     02 FILLER         PIC X(32) VALUE '4. Hapus barang'.
+003800     02 FILLER         PIC X(32) VALUE '5. Keluar'.
+003900     02 FILLER         PIC X(32) VALUE
+004000         '--------------------------------'.
+
+004100 PROCEDURE DIVISION.
+004200*-----------------------------------------------------------------
+004300 0000-MAINLINE.
+004400     PERFORM 1000-TAMPIL-MENU THRU 1000-EXIT
+004500         UNTIL WS-SELESAI.
+004600     GO TO 9999-EXIT.
+
+004700*-----------------------------------------------------------------
+004800 1000-TAMPIL-MENU.
+004900     DISPLAY WS-MENU.
+005000     DISPLAY 'Pilihan (1-5) : ' WITH NO ADVANCING.
+005100     ACCEPT WS-PILIHAN.
+005200     EVALUATE WS-PILIHAN
+005300         WHEN 1
+005400             CALL 'barang'
+005500         WHEN 2
+005600             CALL 'BRG-LIST'
+005700         WHEN 3
+005800             CALL 'BRG-UPD'
+005900         WHEN 4
+006000             CALL 'BRG-DEL'
+006100         WHEN 5
+006200             MOVE 'Y' TO WS-SELESAI-SW
+006300         WHEN OTHER
+006400             DISPLAY 'Pilihan tidak dikenal, ulangi.'
+006500     END-EVALUATE.
+006600 1000-EXIT.
+006700     EXIT.
+
+006800*-----------------------------------------------------------------
+006900 9999-EXIT.
+007000     STOP RUN.
+
