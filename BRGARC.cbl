@@ -0,0 +1,135 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose:  Pindahkan DATA-BRG yang TAHUN di TGL-MSK lebih tua
+000500*           dari batas retensi ke file arsip, lalu hapus dari
+000600*           barang.dat supaya file hidup tidak terus membesar
+000700*           dengan stok lama yang sudah tidak dilihat siapapun.
+000800* Tectonics: cobc -I copybooks
+000810*-----------------------------------------------------------------
+000820* Modification History:
+000830*   - OPEN INPUT INFO-BRG sekarang dicek statusnya; barang.dat
+000840*     yang belum ada tidak lagi lanjut ke baca/arsip.
+000850*   - ARSIP-BRG dibuka dengan OPEN EXTEND (jatuh ke OPEN OUTPUT
+000860*     kalau brgarsip.dat belum ada), bukan OPEN OUTPUT langsung,
+000870*     supaya arsip menumpuk antar periode retensi seperti yang
+000880*     dimaksud, bukan tertimpa kosong setiap kali job ini jalan.
+000900******************************************************************
+001000 IDENTIFICATION DIVISION.
+001100*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001200 PROGRAM-ID. BRG-ARC.
+001300 ENVIRONMENT DIVISION.
+001400*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001500 CONFIGURATION SECTION.
+001600*-----------------------
+001700 INPUT-OUTPUT SECTION.
+001800     FILE-CONTROL.
+001900     COPY BRGSEL.
+002000     SELECT ARSIP-BRG ASSIGN TO 'brgarsip.dat'
+002100     ORGANIZATION IS LINE SEQUENTIAL
+002200     FILE STATUS IS AR-FS.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500     COPY BRGFD.
+002600 FD ARSIP-BRG.
+002700 01 ARSIP-RECORD                PIC X(55).
+
+002800 WORKING-STORAGE SECTION.
+002900 77 FS                     PIC XX.
+003000 77 AR-FS                  PIC XX.
+003100 77 WS-EOF-SW              PIC X VALUE 'N'.
+003200     88 WS-EOF             VALUE 'Y'.
+003300 77 WS-TAHUN-BATAS         PIC 9(4).
+003400 77 WS-JML-ARSIP           PIC 9(5) VALUE ZERO.
+003500 77 WS-JML-TINGGAL         PIC 9(5) VALUE ZERO.
+
+003600 PROCEDURE DIVISION.
+003700*-----------------------------------------------------------------
+003800 0000-MAINLINE.
+003900     DISPLAY 'Masukkan tahun batas retensi (TGL-MSK sebelum'.
+004000     DISPLAY 'tahun ini diarsipkan)         : '.
+004100     ACCEPT WS-TAHUN-BATAS.
+004200     PERFORM 1000-SALIN-KE-ARSIP THRU 1000-EXIT.
+004300     PERFORM 2000-HAPUS-DARI-LIVE THRU 2000-EXIT
+004400         UNTIL WS-EOF.
+004500     PERFORM 3000-AKHIR THRU 3000-EXIT.
+004600     GO TO 9999-EXIT.
+
+004700*-----------------------------------------------------------------
+004800* Baca barang.dat berurutan dan salin tiap record yang sudah
+004900* lewat batas retensi ke brgarsip.dat. Kunci record yang
+005000* disalin dicatat kembali di brgarsip.dat sendiri, supaya tahap
+005100* hapus berikutnya bisa membaca ulang file arsip itu untuk tahu
+005200* kunci mana yang harus dihapus dari barang.dat.
+005300*-----------------------------------------------------------------
+005400 1000-SALIN-KE-ARSIP.
+005410     OPEN INPUT INFO-BRG.
+005420     IF FS = '35'
+005430         DISPLAY 'barang.dat belum ada, arsip dibatalkan'
+005440         GO TO 9999-EXIT
+005450     END-IF.
+005460     OPEN EXTEND ARSIP-BRG.
+005470     IF AR-FS = '05' OR AR-FS = '35'
+005480         OPEN OUTPUT ARSIP-BRG
+005490     END-IF.
+005700     PERFORM 1100-SALIN-RECORD THRU 1100-EXIT
+005800         UNTIL WS-EOF.
+005900     CLOSE INFO-BRG.
+006000     CLOSE ARSIP-BRG.
+006100     MOVE 'N' TO WS-EOF-SW.
+006200 1000-EXIT.
+006300     EXIT.
+
+006400 1100-SALIN-RECORD.
+006500     READ INFO-BRG NEXT RECORD
+006600         AT END MOVE 'Y' TO WS-EOF-SW
+006700     END-READ.
+006800     IF NOT WS-EOF
+006900         IF TAHUN < WS-TAHUN-BATAS
+007000             WRITE ARSIP-RECORD FROM DATA-BRG
+007100             ADD 1 TO WS-JML-ARSIP
+007200         ELSE
+007300             ADD 1 TO WS-JML-TINGGAL
+007400         END-IF
+007500     END-IF.
+007600 1100-EXIT.
+007700     EXIT.
+
+007800*-----------------------------------------------------------------
+007900* Baca ulang brgarsip.dat yang baru ditulis dan hapus tiap
+008000* kunci yang tercatat di sana dari barang.dat.
+008100*-----------------------------------------------------------------
+008200 2000-HAPUS-DARI-LIVE.
+008300     OPEN INPUT ARSIP-BRG.
+008400     OPEN I-O INFO-BRG.
+008500     PERFORM 2100-HAPUS-RECORD THRU 2100-EXIT
+008600         UNTIL WS-EOF.
+008700     CLOSE ARSIP-BRG.
+008800     CLOSE INFO-BRG.
+008900 2000-EXIT.
+009000     EXIT.
+
+009100 2100-HAPUS-RECORD.
+009200     READ ARSIP-BRG INTO DATA-BRG
+009300         AT END MOVE 'Y' TO WS-EOF-SW
+009400     END-READ.
+009500     IF NOT WS-EOF
+009600         DELETE INFO-BRG
+009700             INVALID KEY
+009800                 DISPLAY 'Gagal hapus barang lama, FS=' FS
+009900         END-DELETE
+010000     END-IF.
+010100 2100-EXIT.
+010200     EXIT.
+
+010300*-----------------------------------------------------------------
+010400 3000-AKHIR.
+010500     DISPLAY 'Diarsipkan : ' WS-JML-ARSIP ' record'.
+010600     DISPLAY 'Tinggal    : ' WS-JML-TINGGAL ' record'.
+010700 3000-EXIT.
+010800     EXIT.
+
+010900*-----------------------------------------------------------------
+011000 9999-EXIT.
+011100     STOP RUN.
+
