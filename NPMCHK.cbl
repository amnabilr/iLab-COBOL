@@ -0,0 +1,52 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose:  Shared NPM format/range check. CALLed by sort1.cbl,
+000500*           merge1.cbl and program-utama.cbl so a mistyped or
+000600*           placeholder NPM is caught the same way everywhere
+000700*           instead of each program rolling its own rule.
+000800*           LK-NPM is taken as it comes from an ACCEPT or a
+000900*           record field -- left-justified with trailing spaces
+001000*           is fine, since only the significant (non-space)
+001100*           portion is format/range checked.
+001200* Tectonics: cobc
+001300******************************************************************
+001400 IDENTIFICATION DIVISION.
+001500*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001600 PROGRAM-ID. NPM-CHK.
+001700 ENVIRONMENT DIVISION.
+001800 DATA DIVISION.
+001900*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+002000 WORKING-STORAGE SECTION.
+002100 01 WS-SPASI-CNT      PIC 9(2) VALUE ZERO.
+002200 01 WS-NPM-LEN        PIC 9(2) VALUE ZERO.
+002300 01 WS-NPM-NUM        PIC 9(8) VALUE ZERO.
+
+002400 LINKAGE SECTION.
+002500*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+002600 01 LK-NPM            PIC X(8).
+002700 01 LK-NPM-VALID-SW   PIC X.
+002800     88 LK-NPM-VALID       VALUE 'Y'.
+002900     88 LK-NPM-INVALID     VALUE 'N'.
+
+003000 PROCEDURE DIVISION USING LK-NPM, LK-NPM-VALID-SW.
+003100*-----------------------------------------------------------------
+003200 0000-MAINLINE.
+003300     MOVE 'Y' TO LK-NPM-VALID-SW.
+003400     MOVE ZERO TO WS-SPASI-CNT.
+003500     INSPECT LK-NPM TALLYING WS-SPASI-CNT FOR TRAILING SPACES.
+003600     COMPUTE WS-NPM-LEN = 8 - WS-SPASI-CNT.
+003700     IF WS-NPM-LEN = 0
+003800         MOVE 'N' TO LK-NPM-VALID-SW
+003900         GO TO 9999-EXIT
+004000     END-IF.
+004100     IF LK-NPM(1:WS-NPM-LEN) NOT NUMERIC
+004200         MOVE 'N' TO LK-NPM-VALID-SW
+004300         GO TO 9999-EXIT
+004400     END-IF.
+004500     MOVE LK-NPM(1:WS-NPM-LEN) TO WS-NPM-NUM.
+004600     IF WS-NPM-NUM = ZERO
+004700         MOVE 'N' TO LK-NPM-VALID-SW
+004800     END-IF.
+004900 9999-EXIT.
+005000     GOBACK.
