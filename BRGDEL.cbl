@@ -0,0 +1,88 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose:  Hapus satu record DATA-BRG dari INFO-BRG (barang.dat)
+000500*           berdasarkan KODE-BRG yang dimasukkan operator.
+000600* Tectonics: cobc -I copybooks
+000700******************************************************************
+000800 IDENTIFICATION DIVISION.
+000900*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001000 PROGRAM-ID. BRG-DEL.
+001100 ENVIRONMENT DIVISION.
+001200*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001300 CONFIGURATION SECTION.
+001400*-----------------------
+001500 INPUT-OUTPUT SECTION.
+001600     FILE-CONTROL.
+001700     COPY BRGSEL.
+001800 DATA DIVISION.
+001900 FILE SECTION.
+002000     COPY BRGFD.
+
+002100 WORKING-STORAGE SECTION.
+002200 77 FS                     PIC XX.
+002300 77 WS-KETEMU-SW           PIC X VALUE 'N'.
+002400     88 WS-KETEMU          VALUE 'Y'.
+002500 77 WS-JAWAB               PIC X.
+002600 01 WS-KODE-CARI.
+002700     02 WS-TIPE-CARI       PIC A.
+002800     02 WS-NO-CARI         PIC 9(4).
+
+002900 PROCEDURE DIVISION.
+003000*-----------------------------------------------------------------
+003100 0000-MAINLINE.
+003200     PERFORM 1000-BUKA-FILE THRU 1000-EXIT.
+003300     PERFORM 2000-CARI-RECORD THRU 2000-EXIT.
+003400     IF WS-KETEMU
+003500         PERFORM 3000-HAPUS-RECORD THRU 3000-EXIT
+003600     ELSE
+003700         DISPLAY 'Kode barang tidak ditemukan'
+003800     END-IF.
+003900     CLOSE INFO-BRG.
+004000     GO TO 9999-EXIT.
+
+004100*-----------------------------------------------------------------
+004200 1000-BUKA-FILE.
+004300     OPEN I-O INFO-BRG.
+004400     IF FS = '35'
+004500         DISPLAY 'barang.dat belum ada, tidak ada yang dihapus'
+004600         GO TO 9999-EXIT
+004700     END-IF.
+004800 1000-EXIT.
+004900     EXIT.
+
+005000*-----------------------------------------------------------------
+005100 2000-CARI-RECORD.
+005200     DISPLAY 'Masukkan Tipe Barang yang akan dihapus : '.
+005300     ACCEPT WS-TIPE-CARI.
+005400     DISPLAY 'Masukkan No Produksi yang akan dihapus : '.
+005500     ACCEPT WS-NO-CARI.
+005600     MOVE WS-TIPE-CARI TO TIPE-BARANG.
+005700     MOVE WS-NO-CARI TO NO-PRODUKSI.
+005800     READ INFO-BRG
+005900         INVALID KEY MOVE 'N' TO WS-KETEMU-SW
+006000         NOT INVALID KEY MOVE 'Y' TO WS-KETEMU-SW
+006100     END-READ.
+006200 2000-EXIT.
+006300     EXIT.
+
+006400*-----------------------------------------------------------------
+006500 3000-HAPUS-RECORD.
+006600     DISPLAY 'Nama Barang  : ' NAMA-BRG.
+006700     DISPLAY 'Yakin hapus record ini (Y/N) ?'.
+006800     ACCEPT WS-JAWAB.
+006900     IF WS-JAWAB = 'Y' OR WS-JAWAB = 'y'
+007000         DELETE INFO-BRG
+007100             INVALID KEY DISPLAY 'Gagal menghapus, FS=' FS
+007200         END-DELETE
+007300         DISPLAY 'Record berhasil dihapus'
+007400     ELSE
+007500         DISPLAY 'Penghapusan dibatalkan'
+007600     END-IF.
+007700 3000-EXIT.
+007800     EXIT.
+
+007900*-----------------------------------------------------------------
+008000 9999-EXIT.
+008100     GOBACK.
+
