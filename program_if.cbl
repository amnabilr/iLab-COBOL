@@ -1,26 +1,159 @@
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01 NILAI PIC S9(5).
-       PROCEDURE DIVISION.
-       MULAI.
-           DISPLAY "MASUKKAN BILANGAN :"
-           ACCEPT NILAI.
-           IF NILAI GREATER THAN OR EQUAL 0 THEN
-              DISPLAY "Bilangan ini merupakan bilangan positif"
-           ELSE
-              DISPLAY "Bilangan ini merupakan bilangan negatif"
-           END-IF.
-       SELESAI.
-           STOP RUN.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   - Added a batch mode that reads a file of NILAI values and
+      *     classifies each one in turn, alongside the original single
+      *     ACCEPT NILAI mode, since checking more than a handful of
+      *     values no longer means re-running the program by hand for
+      *     every one.
+      *   - The plain positive/negative split is replaced with proper
+      *     bands (negative, zero, 1-50, 51-100), each with its own
+      *     count, and the tallies are written to a summary file after
+      *     processing so the distribution across bands is available
+      *     afterward instead of only scrolling by on the screen. Any
+      *     NILAI above 100 is counted in the 51-100 band, since the
+      *     bands called for stop at 100.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NILAI-FILE ASSIGN TO DYNAMIC WS-INPUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NF-FS.
+           SELECT SUMMARY-FILE ASSIGN TO 'NILAISUM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SF-FS.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD NILAI-FILE.
+       01 NILAI-REC PIC S9(5) SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD SUMMARY-FILE.
+       01 SUM-RECORD.
+           02 SUM-LABEL  PIC X(20).
+           02 SUM-COUNT  PIC ZZZZ9.
+
+       WORKING-STORAGE SECTION.
+       01 NILAI PIC S9(5).
+       01 WS-MODE PIC X VALUE 'S'.
+           88 WS-MODE-BATCH    VALUE 'B'.
+           88 WS-MODE-SATU     VALUE 'S'.
+       01 WS-INPUT-FILE PIC X(40).
+       01 NF-FS PIC XX.
+       01 SF-FS PIC XX.
+       01 WS-EOF-SW PIC X VALUE 'N'.
+           88 WS-EOF           VALUE 'Y'.
+       01 WS-CNT-NEGATIF PIC 9(5) VALUE ZERO.
+       01 WS-CNT-NOL     PIC 9(5) VALUE ZERO.
+       01 WS-CNT-1-50    PIC 9(5) VALUE ZERO.
+       01 WS-CNT-51-100  PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-TANYA-MODE THRU 1000-EXIT.
+           IF WS-MODE-BATCH
+               PERFORM 2000-PROSES-BATCH THRU 2000-EXIT
+           ELSE
+               PERFORM 3000-PROSES-SATU THRU 3000-EXIT
+           END-IF.
+           PERFORM 5000-TULIS-RINGKASAN THRU 5000-EXIT.
+           GO TO 9999-EXIT.
+
+      *-----------------------------------------------------------------
+       1000-TANYA-MODE.
+           DISPLAY 'Mode (S=satu nilai, B=batch dari file) : '
+               WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2000-PROSES-BATCH.
+           DISPLAY 'Nama file nilai : ' WITH NO ADVANCING.
+           ACCEPT WS-INPUT-FILE.
+           OPEN INPUT NILAI-FILE.
+           IF NF-FS NOT = '00'
+               DISPLAY 'FILE TIDAK DAPAT DIBUKA, STATUS ' NF-FS
+               GO TO 2000-EXIT
+           END-IF.
+           PERFORM 2100-BACA-NILAI THRU 2100-EXIT UNTIL WS-EOF.
+           CLOSE NILAI-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-BACA-NILAI.
+           READ NILAI-FILE INTO NILAI
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   PERFORM 4000-KLASIFIKASI THRU 4000-EXIT
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       3000-PROSES-SATU.
+           DISPLAY "MASUKKAN BILANGAN :".
+           ACCEPT NILAI.
+           PERFORM 4000-KLASIFIKASI THRU 4000-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       4000-KLASIFIKASI.
+           EVALUATE TRUE
+               WHEN NILAI LESS THAN 0
+                   DISPLAY 'Bilangan negatif'
+                   ADD 1 TO WS-CNT-NEGATIF
+               WHEN NILAI = 0
+                   DISPLAY 'Bilangan nol'
+                   ADD 1 TO WS-CNT-NOL
+               WHEN NILAI LESS THAN OR EQUAL 50
+                   DISPLAY 'Bilangan pada rentang 1-50'
+                   ADD 1 TO WS-CNT-1-50
+               WHEN OTHER
+                   DISPLAY 'Bilangan pada rentang 51-100'
+                   ADD 1 TO WS-CNT-51-100
+           END-EVALUATE.
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       5000-TULIS-RINGKASAN.
+           OPEN OUTPUT SUMMARY-FILE.
+           MOVE SPACES TO SUM-RECORD.
+           MOVE 'NEGATIF'     TO SUM-LABEL.
+           MOVE WS-CNT-NEGATIF TO SUM-COUNT.
+           WRITE SUM-RECORD.
+           MOVE SPACES TO SUM-RECORD.
+           MOVE 'NOL'         TO SUM-LABEL.
+           MOVE WS-CNT-NOL     TO SUM-COUNT.
+           WRITE SUM-RECORD.
+           MOVE SPACES TO SUM-RECORD.
+           MOVE '1-50'        TO SUM-LABEL.
+           MOVE WS-CNT-1-50    TO SUM-COUNT.
+           WRITE SUM-RECORD.
+           MOVE SPACES TO SUM-RECORD.
+           MOVE '51-100'      TO SUM-LABEL.
+           MOVE WS-CNT-51-100  TO SUM-COUNT.
+           WRITE SUM-RECORD.
+           CLOSE SUMMARY-FILE.
+       5000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       9999-EXIT.
+           STOP RUN.
