@@ -1,32 +1,104 @@
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. contoh1.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01 NILAI-MHS PIC 999.
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **
-            DISPLAY 'Masukkan Nilai Anda :'.
-            ACCEPT NILAI-MHS.
-            PERFORM 5 TIMES
-            EVALUATE NILAI-MHS
-               WHEN 75 THRU 100
-                  DISPLAY 'Selamat Anda Lulus'
-               WHEN OTHER
-                  DISPLAY 'Anda Harus Belajar Lebih Giat Lagi'
-               END-EVALUATE
-               END-PERFORM.
-            STOP RUN.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   - NPM is now ACCEPTed alongside NILAI-MHS on each of the five
+      *     passes through the loop, instead of ACCEPTing one NILAI-MHS
+      *     outside the loop and EVALUATEing it five times over. Each
+      *     pair is WRITTEn to GRADEBOOK.DAT, so the five scores entered
+      *     in a run are actually kept somewhere instead of vanishing
+      *     after their DISPLAY.
+      *   - The old two-branch Lulus/tidak-lulus EVALUATE is replaced
+      *     with proper A/B/C/D/E letter-grade bands, and the running
+      *     total across all 5 entries is now used to print a class
+      *     average after the loop, so this is an actual grade-summary
+      *     tool instead of a pass/fail demo.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. contoh1.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADEBOOK ASSIGN TO 'GRADEBOOK.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GB-FS.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD GRADEBOOK.
+       01 GB-RECORD.
+           02 GB-NPM             PIC X(08).
+           02 FILLER             PIC X(01).
+           02 GB-NILAI            PIC 999.
+           02 FILLER             PIC X(01).
+           02 GB-HURUF           PIC X(01).
+           02 FILLER             PIC X(01).
+           02 GB-KETERANGAN      PIC A(35).
+
+       WORKING-STORAGE SECTION.
+       01 NILAI-MHS PIC 999.
+       01 WS-NPM PIC X(08).
+       01 GB-FS PIC XX.
+       01 WS-TOTAL-NILAI PIC 9(5) VALUE ZERO.
+       01 WS-RATA-RATA PIC 999V99 VALUE ZERO.
+       01 WS-RATA-RATA-TAMPIL PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       MAIN-PROCEDURE.
+           OPEN EXTEND GRADEBOOK.
+           IF GB-FS = '05' OR GB-FS = '35'
+               OPEN OUTPUT GRADEBOOK
+           END-IF.
+           PERFORM TERIMA-NILAI THRU TERIMA-NILAI-EXIT 5 TIMES.
+           CLOSE GRADEBOOK.
+           COMPUTE WS-RATA-RATA = WS-TOTAL-NILAI / 5.
+           MOVE WS-RATA-RATA TO WS-RATA-RATA-TAMPIL.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'RATA-RATA KELAS : ' WS-RATA-RATA-TAMPIL.
+           DISPLAY '----------------------------------------'.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       TERIMA-NILAI.
+           DISPLAY 'Masukkan NPM    : ' WITH NO ADVANCING.
+           ACCEPT WS-NPM.
+           DISPLAY 'Masukkan Nilai Anda :'.
+           ACCEPT NILAI-MHS.
+           MOVE SPACES TO GB-RECORD.
+           EVALUATE TRUE
+               WHEN NILAI-MHS >= 80
+                   DISPLAY 'NILAI HURUF : A'
+                   MOVE 'A' TO GB-HURUF
+                   MOVE 'SANGAT BAIK' TO GB-KETERANGAN
+               WHEN NILAI-MHS >= 70
+                   DISPLAY 'NILAI HURUF : B'
+                   MOVE 'B' TO GB-HURUF
+                   MOVE 'BAIK' TO GB-KETERANGAN
+               WHEN NILAI-MHS >= 60
+                   DISPLAY 'NILAI HURUF : C'
+                   MOVE 'C' TO GB-HURUF
+                   MOVE 'CUKUP' TO GB-KETERANGAN
+               WHEN NILAI-MHS >= 50
+                   DISPLAY 'NILAI HURUF : D'
+                   MOVE 'D' TO GB-HURUF
+                   MOVE 'KURANG' TO GB-KETERANGAN
+               WHEN OTHER
+                   DISPLAY 'NILAI HURUF : E'
+                   MOVE 'E' TO GB-HURUF
+                   MOVE 'TIDAK LULUS' TO GB-KETERANGAN
+           END-EVALUATE.
+           ADD NILAI-MHS TO WS-TOTAL-NILAI.
+           MOVE WS-NPM TO GB-NPM.
+           MOVE NILAI-MHS TO GB-NILAI.
+           WRITE GB-RECORD.
+       TERIMA-NILAI-EXIT.
+           EXIT.
