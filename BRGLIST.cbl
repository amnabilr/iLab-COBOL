@@ -0,0 +1,155 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose:  Cetak isi INFO-BRG (barang.dat) -- nama, tanggal
+000500*           masuk, harga dan supplier tiap barang, dengan kepala
+000600*           halaman dan jumlah record di akhir.
+000700* Tectonics: cobc -I copybooks
+000800*-----------------------------------------------------------------
+000900* Modification History:
+001000*   - Ditambah kolom PPN dan HARGA+PPN (harga jual termasuk
+001100*     pajak), dihitung dari HARGA-BRG dan PPN-BRG tiap record.
+001150*   - OPEN INPUT INFO-BRG sekarang dicek statusnya; barang.dat
+001160*     yang belum ada tidak lagi lanjut ke READ pertama.
+001200******************************************************************
+001300 IDENTIFICATION DIVISION.
+001400*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001500 PROGRAM-ID. BRG-LIST.
+001600 ENVIRONMENT DIVISION.
+001700*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001800 CONFIGURATION SECTION.
+001900*-----------------------
+002000 INPUT-OUTPUT SECTION.
+002100     FILE-CONTROL.
+002200     COPY BRGSEL.
+002300     SELECT REPORT-OUT ASSIGN TO 'BRGLIST.RPT'
+002400     ORGANIZATION IS LINE SEQUENTIAL
+002500     FILE STATUS IS RS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800     COPY BRGFD.
+002900 FD REPORT-OUT.
+003000 01 REPORT-LINE            PIC X(80).
+
+003100 WORKING-STORAGE SECTION.
+003200 77 FS                     PIC XX.
+003300 77 RS                     PIC XX.
+003400 77 WS-EOF-SW              PIC X VALUE 'N'.
+003500     88 WS-EOF             VALUE 'Y'.
+003600 77 WS-HALAMAN             PIC 9(3) VALUE ZERO.
+003700 77 WS-BARIS               PIC 9(2) VALUE ZERO.
+003800 77 WS-JML-RECORD          PIC 9(5) VALUE ZERO.
+003900 77 WS-HARGA-PPN            PIC 9(7)V999.
+004000 01 WS-JUDUL.
+004100     02 FILLER             PIC X(20) VALUE SPACES.
+004200     02 FILLER             PIC X(30)
+004300                            VALUE 'LAPORAN DAFTAR BARANG'.
+004400 01 WS-SUBJUDUL.
+004500     02 FILLER             PIC X(10) VALUE 'Halaman : '.
+004600     02 WS-SUBJUDUL-HAL    PIC ZZ9.
+004700 01 WS-HEADER.
+004800     02 FILLER             PIC X(22) VALUE 'NAMA BARANG'.
+004900     02 FILLER             PIC X(13) VALUE 'TGL MASUK'.
+005000     02 FILLER             PIC X(12) VALUE 'HARGA'.
+005100     02 FILLER             PIC X(06) VALUE 'PPN'.
+005200     02 FILLER             PIC X(14) VALUE 'HARGA+PPN'.
+005300     02 FILLER             PIC X(13) VALUE 'SUPPLIER'.
+005400 01 WS-DETAIL.
+005500     02 WS-D-NAMA          PIC A(22).
+005600     02 WS-D-TGL           PIC X(10).
+005700     02 FILLER             PIC X(03) VALUE SPACES.
+005800     02 WS-D-HARGA         PIC Z(6)9.999.
+005900     02 FILLER             PIC X(03) VALUE SPACES.
+006000     02 WS-D-PPN           PIC Z9.
+006100     02 FILLER             PIC X(03) VALUE SPACES.
+006200     02 WS-D-HARGA-PPN     PIC Z(6)9.999.
+006300     02 FILLER             PIC X(03) VALUE SPACES.
+006400     02 WS-D-SUPPLIER      PIC X(13).
+006500 01 WS-TOTAL-LINE.
+006600     02 FILLER             PIC X(20) VALUE 'Jumlah record : '.
+006700     02 WS-T-JML           PIC ZZZZ9.
+
+006800 PROCEDURE DIVISION.
+006900*-----------------------------------------------------------------
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INISIALISASI THRU 1000-EXIT.
+007200     PERFORM 2000-PROSES THRU 2000-EXIT
+007300         UNTIL WS-EOF.
+007400     PERFORM 3000-AKHIR THRU 3000-EXIT.
+007500     GO TO 9999-EXIT.
+
+007600*-----------------------------------------------------------------
+007700 1000-INISIALISASI.
+007710     OPEN INPUT INFO-BRG.
+007720     IF FS = '35'
+007730         DISPLAY 'barang.dat belum ada, laporan dibatalkan'
+007740         GO TO 9999-EXIT
+007750     END-IF.
+007900     OPEN OUTPUT REPORT-OUT.
+008000     PERFORM 1100-CETAK-HEADER THRU 1100-EXIT.
+008100     READ INFO-BRG NEXT RECORD
+008200         AT END MOVE 'Y' TO WS-EOF-SW
+008300     END-READ.
+008400 1000-EXIT.
+008500     EXIT.
+
+008600 1100-CETAK-HEADER.
+008700     ADD 1 TO WS-HALAMAN.
+008800     MOVE WS-HALAMAN TO WS-SUBJUDUL-HAL.
+008900     MOVE WS-JUDUL TO REPORT-LINE.
+009000     WRITE REPORT-LINE.
+009100     MOVE WS-SUBJUDUL TO REPORT-LINE.
+009200     WRITE REPORT-LINE.
+009300     MOVE SPACES TO REPORT-LINE.
+009400     WRITE REPORT-LINE.
+009500     MOVE WS-HEADER TO REPORT-LINE.
+009600     WRITE REPORT-LINE.
+009700     MOVE ZERO TO WS-BARIS.
+009800 1100-EXIT.
+009900     EXIT.
+
+010000*-----------------------------------------------------------------
+010100 2000-PROSES.
+010200     IF WS-BARIS >= 20
+010300         PERFORM 1100-CETAK-HEADER THRU 1100-EXIT
+010400     END-IF.
+010500     MOVE NAMA-BRG TO WS-D-NAMA.
+010600     MOVE TANGGAL TO WS-D-TGL(1:2).
+010700     MOVE '/' TO WS-D-TGL(3:1).
+010800     MOVE BULAN TO WS-D-TGL(4:2).
+010900     MOVE '/' TO WS-D-TGL(6:1).
+011000     MOVE TAHUN TO WS-D-TGL(7:4).
+011100     MOVE HARGA-BRG TO WS-D-HARGA.
+011200     MOVE PPN-BRG TO WS-D-PPN.
+011300     COMPUTE WS-HARGA-PPN =
+011400         HARGA-BRG + (HARGA-BRG * PPN-BRG / 100).
+011500     MOVE WS-HARGA-PPN TO WS-D-HARGA-PPN.
+011600     MOVE SUPPLIER TO WS-D-SUPPLIER.
+011700     MOVE WS-DETAIL TO REPORT-LINE.
+011800     WRITE REPORT-LINE.
+011900     ADD 1 TO WS-BARIS.
+012000     ADD 1 TO WS-JML-RECORD.
+012100     READ INFO-BRG NEXT RECORD
+012200         AT END MOVE 'Y' TO WS-EOF-SW
+012300     END-READ.
+012400 2000-EXIT.
+012500     EXIT.
+
+012600*-----------------------------------------------------------------
+012700 3000-AKHIR.
+012800     MOVE SPACES TO REPORT-LINE.
+012900     WRITE REPORT-LINE.
+013000     MOVE WS-JML-RECORD TO WS-T-JML.
+013100     MOVE WS-TOTAL-LINE TO REPORT-LINE.
+013200     WRITE REPORT-LINE.
+013300     CLOSE INFO-BRG.
+013400     CLOSE REPORT-OUT.
+013500     DISPLAY 'Laporan selesai, ' WS-JML-RECORD ' record tercetak'.
+013600 3000-EXIT.
+013700     EXIT.
+
+013800*-----------------------------------------------------------------
+013900 9999-EXIT.
+014000     GOBACK.
+
+
