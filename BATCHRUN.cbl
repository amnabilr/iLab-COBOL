@@ -0,0 +1,232 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose:  Job control driver for the nightly student roster
+000500*           consolidation. Records the run date to a control
+000600*           file, then chains PROGRAM-SORT into PROGRAM-MERGE
+000700*           into a roster report in a single run, instead of an
+000800*           operator running sort1, merge1 and a report by hand
+000900*           in three separate steps.
+001000* Tectonics: cobc
+001100*-----------------------------------------------------------------
+001150* Modification History:
+001160*   - BC-RECORD gains BC-STEP, a one-digit checkpoint recording
+001170*     which step last completed successfully. 0000-MAINLINE now
+001180*     reads it before doing any work and skips every step already
+001190*     marked done, so a run that fails partway through (say,
+001200*     PROGRAM-MERGE abends) can be re-launched and resumes at the
+001210*     step after the last good one instead of re-sorting and
+001220*     re-merging files that already finished correctly. A
+001230*     checkpoint left at LANGKAH 3 (the whole chain finished) is
+001240*     treated the same as no checkpoint at all, since there is
+001250*     nothing left to resume -- the next run starts over fresh
+001260*     with a new run date.
+001265*   - DATA-MHS-SORT picks up the PRODI/EMAIL/STATUS fields added
+001266*     to the sort/merge record layout, so LANGKAH 3's listing
+001267*     shows more than a bare NPM and name.
+001268*   - LANGKAH 3 now CALLs the dedicated ROSTER-RPT report program
+001269*     instead of DISPLAYing a bare listing here, so the batch
+001270*     chain produces the same paginated, headed roster report a
+001271*     staff member running ROSTER-RPT by hand would get; the
+001272*     ad hoc ROSTER-HASIL read in this driver is retired in its
+001273*     favor rather than kept as a second, divergent report path.
+001274*   - LANGKAH 3 now writes ROSTERIN.CTL (naming merge1.cbl's
+001275*     OUTPUT-FILE and turning NPM masking off) before CALLing
+001276*     ROSTER-RPT, instead of leaving that program to ACCEPT the
+001277*     roster file name and the masking choice from the terminal,
+001278*     which blocked every unattended run -- including a
+001279*     checkpointed restart resuming straight into LANGKAH 3.
+001281*   - LANGKAH 1 now writes SORTIN.CTL (naming the two incoming
+001282*     roster feeds, the sort output and the sort order) before
+001283*     CALLing PROGRAM-SORT, the same way LANGKAH 3 already hands
+001284*     ROSTERIN.CTL to ROSTER-RPT, instead of leaving PROGRAM-SORT
+001285*     to ACCEPT four answers from a terminal that has no one at
+001286*     it on every nightly run. The sort output is named INPUT1,
+001287*     the physical file PROGRAM-MERGE's own SELECT INPUT1 ASSIGN
+001288*     TO DISK expects, so LANGKAH 2 picks it straight up.
+001289*   - LANGKAH 1 and LANGKAH 2 now only stop the batch on
+001290*     RETURN-CODE 1 (a genuine SORT/MERGE failure). RETURN-CODE 2
+001291*     (an invalid NPM logged by PROGRAM-SORT or PROGRAM-MERGE but
+001292*     not fatal to either) is now displayed and the chain moves
+001293*     on, instead of a single mistyped NPM anywhere in the nightly
+001294*     roster stopping the report from ever being produced.
+001295******************************************************************
+001300 IDENTIFICATION DIVISION.
+001400*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001500 PROGRAM-ID. BATCH-HARIAN.
+001600 ENVIRONMENT DIVISION.
+001700*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001800 CONFIGURATION SECTION.
+001900*-----------------------
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT BATCH-CTL ASSIGN TO 'batchctl.dat'
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS BC-FS.
+002500     SELECT ROSTER-HANDOFF ASSIGN TO 'ROSTERIN.CTL'
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002650         FILE STATUS IS RH-FS.
+002660     SELECT SORT-HANDOFF ASSIGN TO 'SORTIN.CTL'
+002670         ORGANIZATION IS LINE SEQUENTIAL
+002680         FILE STATUS IS SH-FS.
+002700 DATA DIVISION.
+002800*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+002900 FILE SECTION.
+003000 FD BATCH-CTL.
+003100 01 BC-RECORD.
+003200     02 BC-TANGGAL          PIC 9(8).
+003300     02 BC-STEP             PIC 9(1).
+003400         88 BC-STEP-NONE        VALUE 0.
+003500         88 BC-STEP-SORT-DONE   VALUE 1.
+003600         88 BC-STEP-MERGE-DONE  VALUE 2.
+003700         88 BC-STEP-REPORT-DONE VALUE 3.
+003750 FD ROSTER-HANDOFF.
+003760 01 RH-LINE.
+003770     02 RH-ROSTER-FILE      PIC X(40).
+003780     02 RH-MASK-SW          PIC X.
+003790     02 RH-MASK-KARAKTER    PIC X.
+003795 FD SORT-HANDOFF.
+003796 01 SH-LINE.
+003797     02 SH-INPUT3-FILE      PIC X(40).
+003798     02 SH-INPUT4-FILE      PIC X(40).
+003799     02 SH-OUTPUT1-FILE     PIC X(40).
+003800     02 SH-URUTAN           PIC X.
+
+004200 WORKING-STORAGE SECTION.
+004300 01 BC-FS PIC XX.
+004350 01 RH-FS PIC XX.
+004360 01 SH-FS PIC XX.
+
+004800 PROCEDURE DIVISION.
+004900*-----------------------------------------------------------------
+005000 0000-MAINLINE.
+005100     PERFORM 0500-BACA-CHECKPOINT THRU 0500-EXIT.
+005200     IF BC-STEP-NONE
+005300         PERFORM 1000-MULAI-RUN-BARU THRU 1000-EXIT
+005400     ELSE
+005500         DISPLAY 'CHECKPOINT DITEMUKAN, TANGGAL PROSES BATCH : '
+005600             BC-TANGGAL
+005700         DISPLAY 'MELANJUTKAN SETELAH LANGKAH TERAKHIR : ' BC-STEP
+005800     END-IF.
+
+005900     IF BC-STEP-NONE
+006000         DISPLAY '=== LANGKAH 1 : MENYORTIR ROSTER ==='
+006010         PERFORM 1100-SIAPKAN-HANDOFF-SORT THRU 1100-EXIT
+006100         CALL 'PROGRAM-SORT'
+006200         IF RETURN-CODE = 1
+006300             DISPLAY 'LANGKAH 1 GAGAL, BATCH DIHENTIKAN'
+006400             GO TO 9999-EXIT
+006410         END-IF
+006420         IF RETURN-CODE = 2
+006430             DISPLAY 'LANGKAH 1 : NPM TIDAK VALID, LANJUT'
+006440         END-IF
+006600         MOVE 1 TO BC-STEP
+006700         PERFORM 1200-SIMPAN-CHECKPOINT THRU 1200-EXIT
+006800     ELSE
+006900         DISPLAY '=== LANGKAH 1 : DILEWATI (SUDAH SELESAI) ==='
+007000     END-IF.
+
+007100     IF BC-STEP-SORT-DONE
+007200         DISPLAY '=== LANGKAH 2 : MENGGABUNGKAN ROSTER ==='
+007300         CALL 'PROGRAM-MERGE'
+007400         IF RETURN-CODE = 1
+007500             DISPLAY 'LANGKAH 2 GAGAL, BATCH DIHENTIKAN'
+007600             GO TO 9999-EXIT
+007610         END-IF
+007620         IF RETURN-CODE = 2
+007630             DISPLAY 'LANGKAH 2 : NPM TIDAK VALID, LANJUT'
+007640         END-IF
+007800         MOVE 2 TO BC-STEP
+007900         PERFORM 1200-SIMPAN-CHECKPOINT THRU 1200-EXIT
+008000     ELSE
+008100         DISPLAY '=== LANGKAH 2 : DILEWATI (SUDAH SELESAI) ==='
+008200     END-IF.
+
+008300     IF NOT BC-STEP-REPORT-DONE
+008400         DISPLAY '=== LANGKAH 3 : LAPORAN ROSTER ==='
+008420         PERFORM 1300-SIAPKAN-HANDOFF-ROSTER THRU 1300-EXIT
+008500         CALL 'ROSTER-RPT'
+008600         IF RETURN-CODE NOT = 0
+008700             DISPLAY 'LANGKAH 3 GAGAL, BATCH DIHENTIKAN'
+008800             GO TO 9999-EXIT
+008900         END-IF
+009000         MOVE 3 TO BC-STEP
+009100         PERFORM 1200-SIMPAN-CHECKPOINT THRU 1200-EXIT
+009200     ELSE
+009300         DISPLAY '=== LANGKAH 3 : DILEWATI (SUDAH SELESAI) ==='
+009400     END-IF.
+009500     GO TO 9999-EXIT.
+
+009600*-----------------------------------------------------------------
+009700 0500-BACA-CHECKPOINT.
+009800     OPEN INPUT BATCH-CTL.
+009900     IF BC-FS = '00'
+010000         READ BATCH-CTL
+010100             AT END
+010200                 MOVE 0 TO BC-STEP
+010300         END-READ
+010400         CLOSE BATCH-CTL
+010500         IF BC-STEP-REPORT-DONE
+010600             MOVE 0 TO BC-STEP
+010700         END-IF
+010800     ELSE
+010900         MOVE 0 TO BC-STEP
+011000     END-IF.
+011100 0500-EXIT.
+011200     EXIT.
+
+011300*-----------------------------------------------------------------
+011400 1000-MULAI-RUN-BARU.
+011500     ACCEPT BC-TANGGAL FROM DATE YYYYMMDD.
+011600     DISPLAY 'TANGGAL PROSES BATCH BARU   : ' BC-TANGGAL.
+011700 1000-EXIT.
+011800     EXIT.
+
+011810*-----------------------------------------------------------------
+011820* Beri tahu PROGRAM-SORT nama kedua roster masuk, nama hasil
+011830* sortir dan urutannya lewat SORTIN.CTL, supaya LANGKAH 1 tidak
+011840* berhenti menunggu operator mengetikkan empat jawaban di
+011850* terminal yang tidak ada orangnya pada proses batch malam hari.
+011860* INPUT1 adalah nama fisik yang dipakai merge1.cbl untuk SELECT
+011870* INPUT1 ASSIGN TO DISK, supaya LANGKAH 2 langsung memungut hasil
+011880* sortir ini sebagai salah satu roster sumbernya.
+011890*-----------------------------------------------------------------
+011900 1100-SIAPKAN-HANDOFF-SORT.
+011905     OPEN OUTPUT SORT-HANDOFF.
+011910     MOVE 'ROSTERA.DAT' TO SH-INPUT3-FILE.
+011915     MOVE 'ROSTERB.DAT' TO SH-INPUT4-FILE.
+011920     MOVE 'INPUT1' TO SH-OUTPUT1-FILE.
+011925     MOVE 'A' TO SH-URUTAN.
+011930     WRITE SH-LINE.
+011935     CLOSE SORT-HANDOFF.
+011940 1100-EXIT.
+011945     EXIT.
+
+011950*-----------------------------------------------------------------
+012000 1200-SIMPAN-CHECKPOINT.
+012100     OPEN OUTPUT BATCH-CTL.
+012200     WRITE BC-RECORD.
+012300     CLOSE BATCH-CTL.
+012400 1200-EXIT.
+012500     EXIT.
+
+012550*-----------------------------------------------------------------
+012560* Beri tahu ROSTER-RPT nama file roster hasil LANGKAH 2 lewat
+012570* ROSTERIN.CTL, supaya LANGKAH 3 tidak berhenti menunggu operator
+012580* mengetikkan nama file dan pilihan sensor di terminal yang tidak
+012590* ada orangnya pada proses batch malam hari. OUTPUT-FILE adalah
+012600* nama fisik yang dipakai merge1.cbl untuk SELECT OUTPUT-FILE
+012610* ASSIGN TO DISK.
+012620*-----------------------------------------------------------------
+012630 1300-SIAPKAN-HANDOFF-ROSTER.
+012640     OPEN OUTPUT ROSTER-HANDOFF.
+012650     MOVE 'OUTPUT-FILE' TO RH-ROSTER-FILE.
+012660     MOVE 'N' TO RH-MASK-SW.
+012670     MOVE SPACE TO RH-MASK-KARAKTER.
+012680     WRITE RH-LINE.
+012690     CLOSE ROSTER-HANDOFF.
+012700 1300-EXIT.
+012710     EXIT.
+
+012800 9999-EXIT.
+012900     STOP RUN.
