@@ -2,7 +2,12 @@
       * Author:
       * Date:
       * Purpose:
-      * Tectonics: cobc
+      * Tectonics: cobc -I copybooks
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   - BG-KELAS/BG-ALAMAT sekarang dicari dari dept.dat (master
+      *     mahasiswa) berdasarkan BG-NPM yang masuk, bukan lagi nilai
+      *     tetap 'Dinda'/'8AA99'/'Depok' untuk semua pemanggil.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -12,21 +17,50 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
-      *-----------------------
+           FILE-CONTROL.
+           COPY DEPTSEL.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+           COPY DEPTFD.
+
        WORKING-STORAGE SECTION.
+       77 DP-FS                  PIC XX.
        LINKAGE SECTION.
        01 BG-NAMA PIC A(20).
+       01 BG-NPM PIC X(8).
        01 BG-KELAS PIC X(5).
        01 BG-ALAMAT PIC X(20).
 
-       PROCEDURE DIVISION USING BG-NAMA, BG-KELAS, BG-ALAMAT.
-       DISPLAY 'Berikut Program Bagian : '.
-       MOVE 'Dinda' to BG-NAMA.
-       MOVE '8AA99' to BG-KELAS.
-       MOVE 'Depok' to BG-ALAMAT.
-            EXIT PROGRAM.
+       PROCEDURE DIVISION USING BG-NAMA, BG-NPM, BG-KELAS, BG-ALAMAT.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+           DISPLAY 'Berikut Program Bagian : '.
+           PERFORM 1000-CARI-MAHASISWA THRU 1000-EXIT.
+           GO TO 9999-EXIT.
+
+      *-----------------------------------------------------------------
+       1000-CARI-MAHASISWA.
+           OPEN INPUT DEPT-MST.
+           IF DP-FS = '35'
+               DISPLAY 'Master mahasiswa belum ada'
+               CLOSE DEPT-MST
+               GO TO 1000-EXIT
+           END-IF.
+           MOVE BG-NPM TO DP-NPM.
+           READ DEPT-MST
+               INVALID KEY
+                   DISPLAY 'NPM tidak ditemukan di dept.dat : ' BG-NPM
+               NOT INVALID KEY
+                   MOVE DP-KELAS TO BG-KELAS
+                   MOVE DP-ALAMAT TO BG-ALAMAT
+           END-READ.
+           CLOSE DEPT-MST.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       9999-EXIT.
+           EXIT PROGRAM.
        END PROGRAM BAGIAN.
