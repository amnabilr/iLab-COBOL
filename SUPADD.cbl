@@ -0,0 +1,62 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose:  Tambah satu supplier terdaftar ke supplier.dat, master
+000500*           yang dipakai barang.cbl untuk memvalidasi SUPPLIER.
+000600* Tectonics: cobc -I copybooks
+000700******************************************************************
+000800 IDENTIFICATION DIVISION.
+000900*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001000 PROGRAM-ID. SUP-ADD.
+001100 ENVIRONMENT DIVISION.
+001200*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001300 CONFIGURATION SECTION.
+001400*-----------------------
+001500 INPUT-OUTPUT SECTION.
+001600     FILE-CONTROL.
+001700     COPY SUPSEL.
+001800 DATA DIVISION.
+001900 FILE SECTION.
+002000     COPY SUPFD.
+
+002100 WORKING-STORAGE SECTION.
+002200 77 SUP-FS                 PIC XX.
+
+002300 PROCEDURE DIVISION.
+002400*-----------------------------------------------------------------
+002500 0000-MAINLINE.
+002600     PERFORM 1000-BUKA-FILE THRU 1000-EXIT.
+002700     PERFORM 2000-TERIMA-DATA THRU 2000-EXIT.
+002800     WRITE SUPPLIER-RECORD
+002900         INVALID KEY
+003000             DISPLAY 'Supplier sudah terdaftar, tidak ditambah'
+003100         NOT INVALID KEY
+003200             DISPLAY 'Supplier berhasil ditambahkan'
+003300     END-WRITE.
+003400     CLOSE SUPPLIER-MST.
+003500     GO TO 9999-EXIT.
+
+003600*-----------------------------------------------------------------
+003700 1000-BUKA-FILE.
+003800     OPEN I-O SUPPLIER-MST.
+003900     IF SUP-FS = '35'
+004000         OPEN OUTPUT SUPPLIER-MST
+004100         CLOSE SUPPLIER-MST
+004200         OPEN I-O SUPPLIER-MST
+004300     END-IF.
+004400 1000-EXIT.
+004500     EXIT.
+
+004600*-----------------------------------------------------------------
+004700 2000-TERIMA-DATA.
+004800     DISPLAY 'Masukkan Nama Supplier : '.
+004900     ACCEPT SUP-NAMA.
+005000     DISPLAY 'Masukkan Alamat        : '.
+005100     ACCEPT SUP-ALAMAT.
+005200 2000-EXIT.
+005300     EXIT.
+
+005400*-----------------------------------------------------------------
+005500 9999-EXIT.
+005600     STOP RUN.
+
