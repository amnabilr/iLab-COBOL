@@ -0,0 +1,13 @@
+000100*-----------------------------------------------------------------
+000200* PHISFD - FD and record layout for PRICE-HIST (pricehist.dat).
+000300*-----------------------------------------------------------------
+000400 FD PRICE-HIST.
+000500 01 PRICE-HIST-LINE.
+000600     02 PH-KODE-BRG        PIC X(05).
+000700     02 FILLER             PIC X(01) VALUE SPACE.
+000800     02 PH-HARGA-LAMA      PIC 99.999.
+000900     02 FILLER             PIC X(01) VALUE SPACE.
+001000     02 PH-HARGA-BARU      PIC 99.999.
+001100     02 FILLER             PIC X(01) VALUE SPACE.
+001200     02 PH-TANGGAL-UBAH    PIC X(08).
+
