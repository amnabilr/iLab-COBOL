@@ -0,0 +1,9 @@
+000100*-----------------------------------------------------------------
+000200* SUPFD - FD and record layout for SUPPLIER-MST (supplier.dat).
+000300*-----------------------------------------------------------------
+000400 FD SUPPLIER-MST.
+000500 01 SUPPLIER-RECORD.
+000600     02 SUP-NAMA           PIC X(13).
+000700     02 SUP-ALAMAT         PIC X(20).
+
+
