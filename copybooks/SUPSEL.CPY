@@ -0,0 +1,12 @@
+000100*-----------------------------------------------------------------
+000200* SUPSEL - SELECT clause for SUPPLIER-MST (supplier.dat), the
+000300*          approved-supplier master used to validate SUPPLIER on
+000400*          DATA-BRG.
+000500*-----------------------------------------------------------------
+000600     SELECT SUPPLIER-MST ASSIGN TO 'supplier.dat'
+000700     ORGANIZATION IS INDEXED
+000800     ACCESS MODE IS DYNAMIC
+000900     RECORD KEY IS SUP-NAMA
+001000     FILE STATUS IS SUP-FS.
+
+
