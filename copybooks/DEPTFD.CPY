@@ -0,0 +1,10 @@
+000100*-----------------------------------------------------------------
+000200* DEPTFD - FD and record layout for DEPT-MST (dept.dat).
+000300*-----------------------------------------------------------------
+000400 FD DEPT-MST.
+000500 01 DEPT-RECORD.
+000600     02 DP-NPM            PIC X(08).
+000700     02 DP-NAMA           PIC A(20).
+000800     02 DP-KELAS          PIC X(05).
+000900     02 DP-ALAMAT         PIC X(20).
+
