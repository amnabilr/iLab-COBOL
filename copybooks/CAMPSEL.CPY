@@ -0,0 +1,11 @@
+000100*-----------------------------------------------------------------
+000200* CAMPSEL - SELECT clause for CAMPUS-MST (campus.dat), the valid
+000300*           campus-code master used by goto1 instead of hardcoded
+000400*           D/E/J/K branches.
+000500*-----------------------------------------------------------------
+000600     SELECT CAMPUS-MST ASSIGN TO 'campus.dat'
+000700     ORGANIZATION IS INDEXED
+000800     ACCESS MODE IS DYNAMIC
+000900     RECORD KEY IS CM-KODE
+001000     FILE STATUS IS CM-FS.
+
