@@ -0,0 +1,8 @@
+000100*-----------------------------------------------------------------
+000200* PHISSEL - SELECT clause for PRICE-HIST (pricehist.dat), the
+000300*           audit trail of HARGA-BRG changes.
+000400*-----------------------------------------------------------------
+000500     SELECT PRICE-HIST ASSIGN TO 'pricehist.dat'
+000600     ORGANIZATION IS LINE SEQUENTIAL
+000700     FILE STATUS IS PH-FS.
+
