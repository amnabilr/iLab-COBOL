@@ -0,0 +1,8 @@
+000100*-----------------------------------------------------------------
+000200* NOPFD - FD and record layout for NOPROD-CTL (noprod.dat).
+000300*-----------------------------------------------------------------
+000400 FD NOPROD-CTL.
+000500 01 NOPROD-RECORD.
+000600     02 NP-TIPE            PIC A.
+000700     02 NP-LAST-NO         PIC 9(4).
+
