@@ -0,0 +1,11 @@
+000100*-----------------------------------------------------------------
+000200* BRGSEL - SELECT clause for INFO-BRG (barang.dat), keyed on
+000300*          KODE-BRG so items can be looked up at random instead
+000400*          of only being readable top-to-bottom.
+000500*-----------------------------------------------------------------
+000600     SELECT INFO-BRG ASSIGN TO 'barang.dat'
+000700     ORGANIZATION IS INDEXED
+000800     ACCESS MODE IS DYNAMIC
+000900     RECORD KEY IS KODE-BRG
+001000     FILE STATUS IS FS.
+
