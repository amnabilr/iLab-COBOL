@@ -0,0 +1,18 @@
+000100*-----------------------------------------------------------------
+000200* BRGFD - FD and record layout for INFO-BRG (barang.dat).
+000300*-----------------------------------------------------------------
+000400 FD INFO-BRG.
+000500 01 DATA-BRG.
+000600     02 KODE-BRG.
+000700         03 TIPE-BARANG    PIC A.
+000800         03 NO-PRODUKSI    PIC 9(4).
+000900     02 TGL-MSK.
+001000         03 TANGGAL        PIC 99.
+001100         03 BULAN          PIC 99.
+001200         03 TAHUN          PIC 9999.
+001300     02 NAMA-BRG           PIC A(22).
+001400     02 HARGA-BRG          PIC 99V999.
+001500     02 SUPPLIER           PIC X(13).
+001600     02 PPN-BRG            PIC 99.
+
+
