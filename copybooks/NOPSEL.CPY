@@ -0,0 +1,11 @@
+000100*-----------------------------------------------------------------
+000200* NOPSEL - SELECT clause for NOPROD-CTL (noprod.dat), the
+000300*          control file holding the last NO-PRODUKSI used for
+000400*          each TIPE-BARANG.
+000500*-----------------------------------------------------------------
+000600     SELECT NOPROD-CTL ASSIGN TO 'noprod.dat'
+000700     ORGANIZATION IS INDEXED
+000800     ACCESS MODE IS DYNAMIC
+000900     RECORD KEY IS NP-TIPE
+001000     FILE STATUS IS NP-FS.
+
