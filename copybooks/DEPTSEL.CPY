@@ -0,0 +1,11 @@
+000100*-----------------------------------------------------------------
+000200* DEPTSEL - SELECT clause for DEPT-MST (dept.dat), the student/
+000300*           department master used by BAGIAN to look up the real
+000400*           BG-KELAS/BG-ALAMAT for an incoming NPM.
+000500*-----------------------------------------------------------------
+000600     SELECT DEPT-MST ASSIGN TO 'dept.dat'
+000700     ORGANIZATION IS INDEXED
+000800     ACCESS MODE IS DYNAMIC
+000900     RECORD KEY IS DP-NPM
+001000     FILE STATUS IS DP-FS.
+
