@@ -0,0 +1,8 @@
+000100*-----------------------------------------------------------------
+000200* CAMPFD - FD and record layout for CAMPUS-MST (campus.dat).
+000300*-----------------------------------------------------------------
+000400 FD CAMPUS-MST.
+000500 01 CAMPUS-RECORD.
+000600     02 CM-KODE           PIC 9.
+000700     02 CM-NAMA           PIC X(20).
+
