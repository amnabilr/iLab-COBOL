@@ -0,0 +1,217 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose:  Cetak roster mahasiswa hasil PROGRAM-SORT (OUTPUT1)
+000500*           atau PROGRAM-MERGE (OUTPUT-FILE) -- NPM, nama, prodi,
+000600*           email dan status, dengan kepala halaman dan jumlah
+000700*           record di akhir, mengikuti format BRG-LIST.
+000800* Tectonics: cobc
+000900*-----------------------------------------------------------------
+000910* Modification History:
+000920*   - Operator can now opt to redact part of the printed NPM by
+000930*     CALLing the shared MASK-UTIL subprogram on WS-D-NPM, instead
+000940*     of every report that needs to mask a sensitive field having
+000950*     to roll its own INSPECT REPLACING logic.
+000955*   - 1000-INISIALISASI now first looks for a ROSTERIN.CTL handoff
+000956*     file. When BATCH-HARIAN's LANGKAH 3 drops one there (naming
+000957*     the roster to print and leaving masking off), this program
+000958*     reads it and skips the two terminal ACCEPTs entirely, so an
+000959*     unattended nightly run no longer blocks on operator input.
+000960*     Run by hand with no ROSTERIN.CTL present, the program still
+000961*     prompts exactly as before. This program still cannot take a
+000962*     LINKAGE USING parameter and remain its own standalone -x
+000963*     executable, so the handoff uses a small control file instead,
+000964*     the same idiom batchctl.dat already uses.
+000966******************************************************************
+001000 IDENTIFICATION DIVISION.
+001100*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001200 PROGRAM-ID. ROSTER-RPT.
+001300 ENVIRONMENT DIVISION.
+001400*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001500 CONFIGURATION SECTION.
+001600*-----------------------
+001700 INPUT-OUTPUT SECTION.
+001800     FILE-CONTROL.
+001900     SELECT ROSTER-IN ASSIGN TO DYNAMIC WS-ROSTER-FILE
+002000         FILE STATUS IS FS.
+002100     SELECT REPORT-OUT ASSIGN TO 'ROSTERPT.RPT'
+002200     ORGANIZATION IS LINE SEQUENTIAL
+002300     FILE STATUS IS RS.
+002310     SELECT ROSTER-HANDOFF ASSIGN TO 'ROSTERIN.CTL'
+002320     ORGANIZATION IS LINE SEQUENTIAL
+002330     FILE STATUS IS RH-FS.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD ROSTER-IN.
+002700 01 DATA-MHS-ROSTER.
+002800     02 NPM-MAHASISWA      PIC 9(5).
+002900     02 NAMA-MAHASISWA     PIC A(25).
+003000     02 PRODI-MAHASISWA    PIC A(20).
+003100     02 EMAIL-MAHASISWA    PIC A(30).
+003200     02 STATUS-MAHASISWA   PIC X.
+003300 FD REPORT-OUT.
+003400 01 REPORT-LINE            PIC X(100).
+003410 FD ROSTER-HANDOFF.
+003420 01 RH-LINE.
+003430     02 RH-ROSTER-FILE     PIC X(40).
+003440     02 RH-MASK-SW         PIC X.
+003450     02 RH-MASK-KARAKTER   PIC X.
+
+003500 WORKING-STORAGE SECTION.
+003600 77 WS-ROSTER-FILE         PIC X(40).
+003700 77 FS                     PIC XX.
+003800 77 RS                     PIC XX.
+003810 77 RH-FS                  PIC XX.
+003900 77 WS-EOF-SW              PIC X VALUE 'N'.
+004000     88 WS-EOF             VALUE 'Y'.
+004100 77 WS-HALAMAN             PIC 9(3) VALUE ZERO.
+004200 77 WS-BARIS               PIC 9(2) VALUE ZERO.
+004300 77 WS-JML-RECORD          PIC 9(5) VALUE ZERO.
+004310 77 WS-MASK-SW              PIC X VALUE 'N'.
+004320     88 WS-MASK-AKTIF       VALUE 'Y'.
+004330 77 WS-MASK-KARAKTER        PIC X.
+004340 77 WS-MASK-PANJANG         PIC 9(03).
+004350 77 WS-MASK-JUMLAH          PIC 9(03).
+004360 77 WS-MASK-TOTAL           PIC 9(05) VALUE ZERO.
+004400 01 WS-JUDUL.
+004500     02 FILLER             PIC X(20) VALUE SPACES.
+004600     02 FILLER             PIC X(30)
+004700                            VALUE 'LAPORAN ROSTER MAHASISWA'.
+004800 01 WS-SUBJUDUL.
+004900     02 FILLER             PIC X(10) VALUE 'Halaman : '.
+005000     02 WS-SUBJUDUL-HAL    PIC ZZ9.
+005100 01 WS-HEADER.
+005200     02 FILLER             PIC X(07) VALUE 'NPM'.
+005300     02 FILLER             PIC X(27) VALUE 'NAMA'.
+005400     02 FILLER             PIC X(22) VALUE 'PROGRAM STUDI'.
+005500     02 FILLER             PIC X(32) VALUE 'EMAIL'.
+005600     02 FILLER             PIC X(10) VALUE 'STATUS'.
+005700 01 WS-DETAIL.
+005800     02 WS-D-NPM           PIC X(05).
+005900     02 FILLER             PIC X(02) VALUE SPACES.
+006000     02 WS-D-NAMA          PIC A(25).
+006100     02 FILLER             PIC X(02) VALUE SPACES.
+006200     02 WS-D-PRODI         PIC A(20).
+006300     02 FILLER             PIC X(02) VALUE SPACES.
+006400     02 WS-D-EMAIL         PIC A(30).
+006500     02 FILLER             PIC X(02) VALUE SPACES.
+006600     02 WS-D-STATUS        PIC A(09).
+006700 01 WS-TOTAL-LINE.
+006800     02 FILLER             PIC X(20) VALUE 'Jumlah mahasiswa : '.
+006900     02 WS-T-JML           PIC ZZZZ9.
+
+007000 PROCEDURE DIVISION.
+007100*-----------------------------------------------------------------
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INISIALISASI THRU 1000-EXIT.
+007400     IF FS NOT = '00'
+007500         DISPLAY 'FILE ROSTER TIDAK DAPAT DIBUKA, STATUS ' FS
+007600         MOVE 1 TO RETURN-CODE
+007700         GO TO 9999-EXIT
+007800     END-IF.
+007900     PERFORM 2000-PROSES THRU 2000-EXIT
+008000         UNTIL WS-EOF.
+008100     PERFORM 3000-AKHIR THRU 3000-EXIT.
+008200     GO TO 9999-EXIT.
+
+008300*-----------------------------------------------------------------
+008400 1000-INISIALISASI.
+008500     MOVE 0 TO RETURN-CODE.
+008510     OPEN INPUT ROSTER-HANDOFF.
+008520     IF RH-FS = '00'
+008530         READ ROSTER-HANDOFF
+008540             AT END MOVE 'N' TO RH-MASK-SW
+008550         END-READ
+008560         CLOSE ROSTER-HANDOFF
+008570         MOVE RH-ROSTER-FILE TO WS-ROSTER-FILE
+008580         MOVE RH-MASK-SW TO WS-MASK-SW
+008590         MOVE RH-MASK-KARAKTER TO WS-MASK-KARAKTER
+008600     ELSE
+008610         DISPLAY 'Nama file roster yang akan dicetak : '
+008700             WITH NO ADVANCING
+008800         ACCEPT WS-ROSTER-FILE
+008810         DISPLAY 'Sensor sebagian NPM pada laporan (Y/N)      : '
+008820             WITH NO ADVANCING
+008830         ACCEPT WS-MASK-SW
+008840         IF WS-MASK-AKTIF
+008850             DISPLAY 'Karakter NPM yang akan disensor dengan * : '
+008860                 WITH NO ADVANCING
+008870             ACCEPT WS-MASK-KARAKTER
+008880         END-IF
+008900     END-IF.
+008910     OPEN INPUT ROSTER-IN.
+009000     IF FS = '00'
+009100         OPEN OUTPUT REPORT-OUT
+009200         PERFORM 1100-CETAK-HEADER THRU 1100-EXIT
+009300         READ ROSTER-IN NEXT RECORD
+009400             AT END MOVE 'Y' TO WS-EOF-SW
+009500         END-READ
+009600     END-IF.
+009700 1000-EXIT.
+009800     EXIT.
+
+009900 1100-CETAK-HEADER.
+010000     ADD 1 TO WS-HALAMAN.
+010100     MOVE WS-HALAMAN TO WS-SUBJUDUL-HAL.
+010200     MOVE WS-JUDUL TO REPORT-LINE.
+010300     WRITE REPORT-LINE.
+010400     MOVE WS-SUBJUDUL TO REPORT-LINE.
+010500     WRITE REPORT-LINE.
+010600     MOVE SPACES TO REPORT-LINE.
+010700     WRITE REPORT-LINE.
+010800     MOVE WS-HEADER TO REPORT-LINE.
+010900     WRITE REPORT-LINE.
+011000     MOVE ZERO TO WS-BARIS.
+011100 1100-EXIT.
+011200     EXIT.
+
+011300*-----------------------------------------------------------------
+011400 2000-PROSES.
+011500     IF WS-BARIS >= 20
+011600         PERFORM 1100-CETAK-HEADER THRU 1100-EXIT
+011700     END-IF.
+011800     MOVE NPM-MAHASISWA TO WS-D-NPM.
+011810     IF WS-MASK-AKTIF
+011820         MOVE 5 TO WS-MASK-PANJANG
+011830         CALL 'MASK-UTIL' USING WS-MASK-PANJANG, WS-D-NPM,
+011840             WS-MASK-KARAKTER, WS-MASK-JUMLAH
+011850         ADD WS-MASK-JUMLAH TO WS-MASK-TOTAL
+011860     END-IF.
+011900     MOVE NAMA-MAHASISWA TO WS-D-NAMA.
+012000     MOVE PRODI-MAHASISWA TO WS-D-PRODI.
+012100     MOVE EMAIL-MAHASISWA TO WS-D-EMAIL.
+012200     EVALUATE STATUS-MAHASISWA
+012300         WHEN 'A' MOVE 'AKTIF' TO WS-D-STATUS
+012400         WHEN 'C' MOVE 'CUTI' TO WS-D-STATUS
+012500         WHEN 'N' MOVE 'NON-AKTIF' TO WS-D-STATUS
+012600         WHEN OTHER MOVE '-' TO WS-D-STATUS
+012700     END-EVALUATE.
+012800     MOVE WS-DETAIL TO REPORT-LINE.
+012900     WRITE REPORT-LINE.
+013000     ADD 1 TO WS-BARIS.
+013100     ADD 1 TO WS-JML-RECORD.
+013200     READ ROSTER-IN NEXT RECORD
+013300         AT END MOVE 'Y' TO WS-EOF-SW
+013400     END-READ.
+013500 2000-EXIT.
+013600     EXIT.
+
+013700*-----------------------------------------------------------------
+013800 3000-AKHIR.
+013900     MOVE SPACES TO REPORT-LINE.
+014000     WRITE REPORT-LINE.
+014100     MOVE WS-JML-RECORD TO WS-T-JML.
+014200     MOVE WS-TOTAL-LINE TO REPORT-LINE.
+014300     WRITE REPORT-LINE.
+014400     CLOSE ROSTER-IN.
+014500     CLOSE REPORT-OUT.
+014600     DISPLAY 'Laporan selesai, ' WS-JML-RECORD ' record tercetak'.
+014610     IF WS-MASK-AKTIF
+014620         DISPLAY WS-MASK-TOTAL ' karakter NPM disensor'
+014630     END-IF.
+014700 3000-EXIT.
+014800     EXIT.
+
+014900*-----------------------------------------------------------------
+015000 9999-EXIT.
+015100     GOBACK.
