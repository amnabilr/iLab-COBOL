@@ -0,0 +1,47 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose:  Rutin pemanggil umum untuk menutupi (mask) karakter
+000500*           tertentu pada sebuah field, supaya laporan yang perlu
+000600*           menyensor sebagian NPM atau nama supplier tidak perlu
+000700*           menulis ulang logika INSPECT...REPLACING-nya sendiri.
+000800*           Diturunkan dari demo INSPECT di inspect1.cbl.
+000900* Tectonics: cobc -I copybooks
+001000******************************************************************
+001100 IDENTIFICATION DIVISION.
+001200*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001300 PROGRAM-ID. MASK-UTIL.
+001400 ENVIRONMENT DIVISION.
+001500*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001600 CONFIGURATION SECTION.
+001700*-----------------------
+001800 INPUT-OUTPUT SECTION.
+001900*-----------------------
+002000 DATA DIVISION.
+002100*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+002200 FILE SECTION.
+002300*-----------------------
+002400 WORKING-STORAGE SECTION.
+
+002500 LINKAGE SECTION.
+002600 01 MU-PANJANG              PIC 9(03).
+002700 01 MU-FIELD                PIC X(30).
+002800 01 MU-KARAKTER              PIC X.
+002900 01 MU-JUMLAH               PIC 9(03).
+
+003000 PROCEDURE DIVISION USING MU-PANJANG, MU-FIELD, MU-KARAKTER,
+003100     MU-JUMLAH.
+003200*-----------------------------------------------------------------
+003300 0000-MAINLINE.
+003400     MOVE ZERO TO MU-JUMLAH.
+003500     INSPECT MU-FIELD(1:MU-PANJANG)
+003600         TALLYING MU-JUMLAH FOR ALL MU-KARAKTER.
+003700     INSPECT MU-FIELD(1:MU-PANJANG)
+003800         REPLACING ALL MU-KARAKTER BY '*'.
+003900     GO TO 9999-EXIT.
+
+004000*-----------------------------------------------------------------
+004100 9999-EXIT.
+004200     EXIT PROGRAM.
+004300 END PROGRAM MASK-UTIL.
+
