@@ -1,52 +1,277 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. unstring1.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 menu pic 9.
-       01 String1 PIC A(25).
-       01 sub-str1 PIC A(12).
-       01 sub-str2 PIC A(10).
-       01 GAB-KATA PIC A(25).
-       01 PENGHITUNG PIC 99 value 1.
-       PROCEDURE DIVISION.
-       Menu-pilihan.
-           DISPLAY 'Menu'
-           DISPLAY '1. String'
-           DISPLAY '2. Unstring'
-           DISPLAY '--------------'
-           DISPLAY 'Masukkan pilihan anda (1/2) ?'
-           ACCEPT menu.
-           IF menu = '1',go to MENU-1
-               ELSE go to MENU-2.
-
-       MENU-1.
-
-           DISPLAY 'Masukkan kata-1 :'.
-           ACCEPT sub-str1.
-           DISPLAY 'Masukkan kata-2 :'.
-           ACCEPT sub-str2.
-
-
-           STRING sub-str1 DELIMITED BY SIZE
-            sub-str2 DELIMITED BY SIZE
-            INTO GAB-KATA WITH POINTER PENGHITUNG
-            ON OVERFLOW DISPLAY 'Oveflow!!'
-            END-STRING.
-
-           DISPLAY 'Gabungan kedua kata adalah : ' GAB-KATA
-           STOP RUN.
-
-       MENU-2.
-           DISPLAY 'Masukkan string :'.
-           ACCEPT String1.
-       UNSTRING String1 DELIMITED BY SPACE
-           INTO sub-str1, sub-str2
-       END-UNSTRING.
-
-           DISPLAY 'Kata pertama : ' sub-str1.
-           DISPLAY 'Kata kedua   : ' sub-str2.
-       END PROGRAM unstring1.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   - MENU-2's UNSTRING now splits on an operator-chosen delimiter
+      *     (comma, pipe or semicolon) instead of always DELIMITED BY
+      *     SPACE, since the supplier feed files we need to parse
+      *     aren't all space-delimited.
+      *   - Added a bulk-import option that UNSTRINGs a composite
+      *     supplier feed line into NAMA-BRG/HARGA-BRG/SUPPLIER and
+      *     writes the result into barang.dat via INFO-BRG, so a day's
+      *     incoming items can be loaded from a feed file instead of
+      *     being keyed in one at a time through barang.cbl. Imported
+      *     items get TIPE-BARANG 'B' and a NO-PRODUKSI taken from
+      *     noprod.dat the same way barang.cbl assigns one, and
+      *     TGL-MSK is stamped from the system date since the feed
+      *     line only carries NAMA-BRG/HARGA-BRG/SUPPLIER.
+      *   - MENU-1's STRING now logs every ON OVERFLOW truncation, with
+      *     both source words, to an exception file instead of leaving
+      *     only the one-line 'Oveflow!!' DISPLAY as a trace.
+      *   - GAB-KATA shrunk from PIC A(25) to PIC A(18) so the 12+10
+      *     character STRING in MENU-1 actually overflows it, instead
+      *     of ON OVERFLOW (and 2100-CATAT-OVERFLOW) being dead code
+      *     that could never fire given the old field widths.
+      *   - 4000-IMPOR-BARANG now validates the imported SUPPLIER
+      *     against supplier.dat and the imported HARGA against the
+      *     same minimum/maximum barang.cbl enforces on interactive
+      *     entry, instead of writing whatever the feed line contains
+      *     straight into barang.dat unchecked.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. unstring1.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           COPY BRGSEL.
+           COPY NOPSEL.
+           COPY SUPSEL.
+           SELECT OVERFLOW-LOG ASSIGN TO 'STROVFLW.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OF-FS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+           COPY BRGFD.
+           COPY NOPFD.
+           COPY SUPFD.
+
+       FD OVERFLOW-LOG.
+       01 OVF-RECORD.
+           02 OVF-STR1            PIC A(12).
+           02 FILLER              PIC X(01).
+           02 OVF-STR2            PIC A(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MENU PIC 9.
+       01 STRING1 PIC A(25).
+       01 SUB-STR1 PIC A(12).
+       01 SUB-STR2 PIC A(10).
+       01 GAB-KATA PIC A(18).
+       01 PENGHITUNG PIC 99 VALUE 1.
+       01 WS-PILIHAN-DELIM PIC 9.
+       01 WS-DELIMITER PIC X.
+       01 FS                     PIC XX.
+       01 NP-FS                  PIC XX.
+       01 SUP-FS                 PIC XX.
+       01 WS-IMPOR-LINE          PIC A(60).
+       01 WS-IMPOR-NAMA          PIC A(22).
+       01 WS-IMPOR-HARGA-NUM     PIC 9(5).
+       01 WS-IMPOR-HARGA REDEFINES WS-IMPOR-HARGA-NUM PIC 9(2)V9(3).
+       01 WS-IMPOR-SUPPLIER      PIC X(13).
+       01 WS-NP-KETEMU-SW        PIC X VALUE 'N'.
+           88 WS-NP-KETEMU           VALUE 'Y'.
+       01 WS-TANGGAL-SISTEM.
+           02 WS-TAHUN-SISTEM    PIC 9(4).
+           02 WS-BULAN-SISTEM    PIC 99.
+           02 WS-HARI-SISTEM     PIC 99.
+       01 OF-FS                  PIC XX.
+       01 WS-HARGA-MAKS          PIC 99V999 VALUE 50.000.
+       01 WS-IMPOR-OK-SW         PIC X.
+           88 WS-IMPOR-OK            VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-MENU-PILIHAN THRU 1000-EXIT.
+           EVALUATE WS-MENU
+               WHEN 1
+                   PERFORM 2000-MENU-STRING THRU 2000-EXIT
+               WHEN 2
+                   PERFORM 3000-MENU-UNSTRING THRU 3000-EXIT
+               WHEN 3
+                   PERFORM 4000-IMPOR-BARANG THRU 4000-EXIT
+               WHEN OTHER
+                   DISPLAY 'Pilihan tidak dikenal'
+           END-EVALUATE.
+           GO TO 9999-EXIT.
+
+      *-----------------------------------------------------------------
+       1000-MENU-PILIHAN.
+           DISPLAY 'Menu'.
+           DISPLAY '1. String'.
+           DISPLAY '2. Unstring'.
+           DISPLAY '3. Impor Barang'.
+           DISPLAY '--------------'.
+           DISPLAY 'Masukkan pilihan anda (1/2/3) ?'.
+           ACCEPT WS-MENU.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2000-MENU-STRING.
+           DISPLAY 'Masukkan kata-1 :'.
+           ACCEPT SUB-STR1.
+           DISPLAY 'Masukkan kata-2 :'.
+           ACCEPT SUB-STR2.
+           STRING SUB-STR1 DELIMITED BY SIZE
+               SUB-STR2 DELIMITED BY SIZE
+               INTO GAB-KATA WITH POINTER PENGHITUNG
+               ON OVERFLOW
+                   DISPLAY 'Oveflow!!'
+                   PERFORM 2100-CATAT-OVERFLOW THRU 2100-EXIT
+           END-STRING.
+           DISPLAY 'Gabungan kedua kata adalah : ' GAB-KATA.
+       2000-EXIT.
+           EXIT.
+
+       2100-CATAT-OVERFLOW.
+           OPEN EXTEND OVERFLOW-LOG.
+           IF OF-FS = '05' OR OF-FS = '35'
+               OPEN OUTPUT OVERFLOW-LOG
+           END-IF.
+           MOVE SPACES TO OVF-RECORD.
+           MOVE SUB-STR1 TO OVF-STR1.
+           MOVE SUB-STR2 TO OVF-STR2.
+           WRITE OVF-RECORD.
+           CLOSE OVERFLOW-LOG.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       3000-MENU-UNSTRING.
+           DISPLAY 'Masukkan string :'.
+           ACCEPT STRING1.
+           PERFORM 3100-PILIH-DELIMITER THRU 3100-EXIT.
+           UNSTRING STRING1 DELIMITED BY WS-DELIMITER
+               INTO SUB-STR1, SUB-STR2
+           END-UNSTRING.
+           DISPLAY 'Kata pertama : ' SUB-STR1.
+           DISPLAY 'Kata kedua   : ' SUB-STR2.
+       3000-EXIT.
+           EXIT.
+
+       3100-PILIH-DELIMITER.
+           DISPLAY '1=Koma 2=Pipe 3=Titik-koma, pilih delimiter : '.
+           ACCEPT WS-PILIHAN-DELIM.
+           EVALUATE WS-PILIHAN-DELIM
+               WHEN 1
+                   MOVE ',' TO WS-DELIMITER
+               WHEN 2
+                   MOVE '|' TO WS-DELIMITER
+               WHEN 3
+                   MOVE ';' TO WS-DELIMITER
+               WHEN OTHER
+                   MOVE SPACE TO WS-DELIMITER
+           END-EVALUATE.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       4000-IMPOR-BARANG.
+           DISPLAY 'Baris impor (NAMA,HARGA,SUPPLIER) : '.
+           ACCEPT WS-IMPOR-LINE.
+           UNSTRING WS-IMPOR-LINE DELIMITED BY ','
+               INTO WS-IMPOR-NAMA, WS-IMPOR-HARGA-NUM, WS-IMPOR-SUPPLIER
+           END-UNSTRING.
+           PERFORM 4050-VALIDASI-IMPOR THRU 4050-EXIT.
+           IF NOT WS-IMPOR-OK
+               DISPLAY 'Baris impor ditolak, tidak disimpan'
+               GO TO 4000-EXIT
+           END-IF.
+           PERFORM 4100-AMBIL-NO-PRODUKSI THRU 4100-EXIT.
+           MOVE 'B' TO TIPE-BARANG.
+           ACCEPT WS-TANGGAL-SISTEM FROM DATE YYYYMMDD.
+           MOVE WS-HARI-SISTEM TO TANGGAL.
+           MOVE WS-BULAN-SISTEM TO BULAN.
+           MOVE WS-TAHUN-SISTEM TO TAHUN.
+           MOVE WS-IMPOR-NAMA TO NAMA-BRG OF DATA-BRG.
+           MOVE WS-IMPOR-HARGA TO HARGA-BRG.
+           MOVE WS-IMPOR-SUPPLIER TO SUPPLIER.
+           MOVE ZERO TO PPN-BRG.
+           OPEN I-O INFO-BRG.
+           IF FS = '35'
+               OPEN OUTPUT INFO-BRG
+               CLOSE INFO-BRG
+               OPEN I-O INFO-BRG
+           END-IF.
+           WRITE DATA-BRG
+               INVALID KEY
+                   DISPLAY 'Gagal menulis barang impor, FS=' FS
+           END-WRITE.
+           CLOSE INFO-BRG.
+           IF FS = '00'
+               DISPLAY 'Barang impor tersimpan : ' WS-IMPOR-NAMA
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Cocokkan SUPPLIER hasil UNSTRING dengan supplier.dat dan cek
+      * HARGA hasil UNSTRING terhadap batas minimum/maksimum, sama
+      * seperti entri interaktif pada barang.cbl, supaya baris impor
+      * yang supplier-nya tidak dikenal atau harganya nol/kelewat besar
+      * tidak ikut tersimpan ke barang.dat.
+      *-----------------------------------------------------------------
+       4050-VALIDASI-IMPOR.
+           MOVE 'Y' TO WS-IMPOR-OK-SW.
+           IF WS-IMPOR-HARGA = ZERO OR WS-IMPOR-HARGA > WS-HARGA-MAKS
+               DISPLAY 'Harga impor nol atau melebihi batas wajar'
+               MOVE 'N' TO WS-IMPOR-OK-SW
+               GO TO 4050-EXIT
+           END-IF.
+           OPEN INPUT SUPPLIER-MST.
+           IF SUP-FS = '35'
+               DISPLAY 'Supplier master belum ada, impor ditolak'
+               CLOSE SUPPLIER-MST
+               MOVE 'N' TO WS-IMPOR-OK-SW
+               GO TO 4050-EXIT
+           END-IF.
+           MOVE WS-IMPOR-SUPPLIER TO SUP-NAMA.
+           READ SUPPLIER-MST
+               INVALID KEY
+                   DISPLAY 'Supplier impor tidak dikenal : '
+                       WS-IMPOR-SUPPLIER
+                   MOVE 'N' TO WS-IMPOR-OK-SW
+           END-READ.
+           CLOSE SUPPLIER-MST.
+       4050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       4100-AMBIL-NO-PRODUKSI.
+           OPEN I-O NOPROD-CTL.
+           IF NP-FS = '35'
+               OPEN OUTPUT NOPROD-CTL
+               CLOSE NOPROD-CTL
+               OPEN I-O NOPROD-CTL
+           END-IF.
+           MOVE 'B' TO NP-TIPE.
+           MOVE 'N' TO WS-NP-KETEMU-SW.
+           READ NOPROD-CTL
+               INVALID KEY MOVE 0 TO NP-LAST-NO
+               NOT INVALID KEY MOVE 'Y' TO WS-NP-KETEMU-SW
+           END-READ.
+           ADD 1 TO NP-LAST-NO.
+           IF WS-NP-KETEMU
+               REWRITE NOPROD-RECORD
+           ELSE
+               WRITE NOPROD-RECORD
+           END-IF.
+           MOVE NP-LAST-NO TO NO-PRODUKSI.
+           CLOSE NOPROD-CTL.
+       4100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       9999-EXIT.
+           STOP RUN.
