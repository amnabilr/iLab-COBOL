@@ -1,17 +1,20 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. inspect1.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 Kata-1 pic X(20).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Masukkan String : ".
-            ACCEPT kata-1.
-            INSPECT kata-1 REPLACING ALL "I" BY "*"
-            DISPLAY "String setelah diganti : " kata-1.
-            STOP RUN.
-       END PROGRAM inspect1.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. inspect1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 Kata-1 pic X(20).
+       01 Jumlah-Ganti pic 9(3) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "Masukkan String : ".
+            ACCEPT kata-1.
+            INSPECT kata-1 TALLYING Jumlah-Ganti FOR ALL "I"
+            INSPECT kata-1 REPLACING ALL "I" BY "*"
+            DISPLAY "String setelah diganti : " kata-1.
+            DISPLAY Jumlah-Ganti " karakter diganti".
+            STOP RUN.
+       END PROGRAM inspect1.
