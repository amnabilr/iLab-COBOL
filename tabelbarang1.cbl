@@ -1,40 +1,115 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. INPUT-NAMABARANG.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       77 n PIC 99.
-       01 TABEL-NAMA-BRG.
-           02 NAMA-BRG PIC X(20) OCCURS 4 TIMES.
-       PROCEDURE DIVISION.
-       PROGRAM-UTAMA.
-           PERFORM INPUT-NAMA-BRG
-               VARYING n FROM 1 BY 1 UNTIL N > 4.
-           PERFORM TAMPILKAN-NAMA-BRG
-               VARYING n FROM 1 BY 1 UNTIL N > 4.
-           STOP RUN.
-
-       INPUT-NAMA-BRG.
-           DISPLAY 'MASUKKAN NAMA BARANG : '.
-           ACCEPT NAMA-BRG(n).
-
-       TAMPILKAN-NAMA-BRG.
-           DISPLAY 'BARANG KE-',n, ':' NAMA-BRG(n).
-           MAIN-PROCEDURE.
-
-       END PROGRAM INPUT-NAMABARANG.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc -I copybooks
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   - TABEL-NAMA-BRG is raised from OCCURS 4 to OCCURS 200 and
+      *     now loads from INFO-BRG (barang.dat) by reading every
+      *     record in sequence, instead of four manually-typed ACCEPTs,
+      *     since four item names by hand isn't enough to hold a real
+      *     day's worth of incoming stock.
+      *   - Added a name lookup against the loaded table, so an
+      *     operator can ask whether one NAMA-BRG is present and at
+      *     which position, instead of scanning the full printed list
+      *     TAMPILKAN-NAMA-BRG produces.
+      *   - OPEN INPUT INFO-BRG is now checked for status; barang.dat
+      *     that doesn't exist yet no longer falls through to the
+      *     first READ.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. INPUT-NAMABARANG.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           COPY BRGSEL.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+           COPY BRGFD.
+
+       WORKING-STORAGE SECTION.
+       77 FS                     PIC XX.
+       77 N                      PIC 999.
+       77 WS-JML-BRG             PIC 999 VALUE ZERO.
+       77 WS-EOF-SW              PIC X VALUE 'N'.
+           88 WS-EOF             VALUE 'Y'.
+       77 WS-CARI-NAMA           PIC X(20).
+       77 WS-POSISI              PIC 999 VALUE ZERO.
+       01 TABEL-NAMA-BRG.
+           02 NAMA-BRG PIC X(20) OCCURS 200 TIMES.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-MUAT-BRG THRU 1000-EXIT.
+           PERFORM 2000-TAMPIL-BRG THRU 2000-EXIT
+               VARYING N FROM 1 BY 1 UNTIL N > WS-JML-BRG.
+           PERFORM 3000-CARI-NAMA THRU 3000-EXIT.
+           GO TO 9999-EXIT.
+
+      *-----------------------------------------------------------------
+       1000-MUAT-BRG.
+           OPEN INPUT INFO-BRG.
+           IF FS = '35'
+               DISPLAY 'barang.dat belum ada, proses dibatalkan'
+               GO TO 9999-EXIT
+           END-IF.
+           READ INFO-BRG NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+           PERFORM 1100-BACA-BRG THRU 1100-EXIT
+               UNTIL WS-EOF OR WS-JML-BRG >= 200.
+           CLOSE INFO-BRG.
+       1000-EXIT.
+           EXIT.
+
+       1100-BACA-BRG.
+           ADD 1 TO WS-JML-BRG.
+           MOVE NAMA-BRG OF DATA-BRG
+               TO NAMA-BRG OF TABEL-NAMA-BRG(WS-JML-BRG).
+           READ INFO-BRG NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       2000-TAMPIL-BRG.
+           DISPLAY 'BARANG KE-' N ': '
+               NAMA-BRG OF TABEL-NAMA-BRG(N).
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       3000-CARI-NAMA.
+           DISPLAY 'CARI NAMA BARANG : ' WITH NO ADVANCING.
+           ACCEPT WS-CARI-NAMA.
+           MOVE ZERO TO WS-POSISI.
+           PERFORM 3100-BANDING-NAMA THRU 3100-EXIT
+               VARYING N FROM 1 BY 1
+               UNTIL N > WS-JML-BRG OR WS-POSISI NOT = ZERO.
+           IF WS-POSISI NOT = ZERO
+               DISPLAY 'DITEMUKAN PADA POSISI : ' WS-POSISI
+           ELSE
+               DISPLAY 'NAMA BARANG TIDAK DITEMUKAN'
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+       3100-BANDING-NAMA.
+           IF NAMA-BRG OF TABEL-NAMA-BRG(N) = WS-CARI-NAMA
+               MOVE N TO WS-POSISI
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       9999-EXIT.
+           STOP RUN.
