@@ -0,0 +1,122 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose:  Cetak layout label gudang untuk tiap DATA-BRG -- KODE-BRG
+000500*           (untuk dicetak ulang sebagai barcode oleh printer label)
+000600*           dan NAMA-BRG, satu blok label per barang, supaya gudang
+000700*           tidak perlu lagi menulis label stok baru dengan tangan.
+000800* Tectonics: cobc -I copybooks
+000810*-----------------------------------------------------------------
+000820* Modification History:
+000830*   - OPEN INPUT INFO-BRG sekarang dicek statusnya; barang.dat
+000840*     yang belum ada tidak lagi lanjut ke READ pertama.
+000900******************************************************************
+001000 IDENTIFICATION DIVISION.
+001100*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001200 PROGRAM-ID. BRG-LBL.
+001300 ENVIRONMENT DIVISION.
+001400*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001500 CONFIGURATION SECTION.
+001600*-----------------------
+001700 INPUT-OUTPUT SECTION.
+001800     FILE-CONTROL.
+001900     COPY BRGSEL.
+002000     SELECT LABEL-OUT ASSIGN TO 'BRGLABEL.RPT'
+002100     ORGANIZATION IS LINE SEQUENTIAL
+002200     FILE STATUS IS LB-FS.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500     COPY BRGFD.
+002600 FD LABEL-OUT.
+002700 01 LABEL-LINE              PIC X(40).
+
+002800 WORKING-STORAGE SECTION.
+002900 77 FS                     PIC XX.
+003000 77 LB-FS                  PIC XX.
+003100 77 WS-EOF-SW              PIC X VALUE 'N'.
+003200     88 WS-EOF             VALUE 'Y'.
+003300 77 WS-JML-LABEL            PIC 9(5) VALUE ZERO.
+003400 01 WS-LABEL-BORDER.
+003500     02 FILLER              PIC X(40) VALUE ALL '*'.
+003600 01 WS-LABEL-KODE.
+003700     02 FILLER              PIC X(07) VALUE '* KODE:'.
+003800     02 WS-L-KODE           PIC X(05).
+003900     02 FILLER              PIC X(26) VALUE SPACES.
+004000     02 FILLER              PIC X(02) VALUE '*'.
+004100 01 WS-LABEL-BARCODE.
+004200     02 FILLER              PIC X(03) VALUE '* <'.
+004300     02 WS-L-TIPE           PIC X(01).
+004400     02 WS-L-NOMOR          PIC 9(4).
+004500     02 FILLER              PIC X(01) VALUE '>'.
+004600     02 FILLER              PIC X(29) VALUE SPACES.
+004700     02 FILLER              PIC X(02) VALUE '*'.
+004800 01 WS-LABEL-NAMA.
+004900     02 FILLER              PIC X(02) VALUE '* '.
+005000     02 WS-L-NAMA           PIC X(22).
+005100     02 FILLER              PIC X(13) VALUE SPACES.
+005200     02 FILLER              PIC X(02) VALUE '*'.
+
+005300 PROCEDURE DIVISION.
+005400*-----------------------------------------------------------------
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INISIALISASI THRU 1000-EXIT.
+005700     PERFORM 2000-PROSES THRU 2000-EXIT
+005800         UNTIL WS-EOF.
+005900     PERFORM 3000-AKHIR THRU 3000-EXIT.
+006000     GO TO 9999-EXIT.
+
+006100*-----------------------------------------------------------------
+006200 1000-INISIALISASI.
+006310     OPEN INPUT INFO-BRG.
+006320     IF FS = '35'
+006330         DISPLAY 'barang.dat belum ada, cetak label dibatalkan'
+006340         GO TO 9999-EXIT
+006350     END-IF.
+006400     OPEN OUTPUT LABEL-OUT.
+006500     READ INFO-BRG NEXT RECORD
+006600         AT END MOVE 'Y' TO WS-EOF-SW
+006700     END-READ.
+006800 1000-EXIT.
+006900     EXIT.
+
+007000*-----------------------------------------------------------------
+007100* Satu blok label terdiri dari baris batas, baris KODE-BRG, baris
+007200* barcode (tipe dan nomor produksi dalam kurung sudut) dan baris
+007300* NAMA-BRG, ditutup dengan baris batas lagi.
+007400*-----------------------------------------------------------------
+007500 2000-PROSES.
+007600     MOVE KODE-BRG TO WS-L-KODE.
+007700     MOVE TIPE-BARANG TO WS-L-TIPE.
+007800     MOVE NO-PRODUKSI TO WS-L-NOMOR.
+007900     MOVE NAMA-BRG TO WS-L-NAMA.
+008000     MOVE WS-LABEL-BORDER TO LABEL-LINE.
+008100     WRITE LABEL-LINE.
+008200     MOVE WS-LABEL-KODE TO LABEL-LINE.
+008300     WRITE LABEL-LINE.
+008400     MOVE WS-LABEL-BARCODE TO LABEL-LINE.
+008500     WRITE LABEL-LINE.
+008600     MOVE WS-LABEL-NAMA TO LABEL-LINE.
+008700     WRITE LABEL-LINE.
+008800     MOVE WS-LABEL-BORDER TO LABEL-LINE.
+008900     WRITE LABEL-LINE.
+009000     MOVE SPACES TO LABEL-LINE.
+009100     WRITE LABEL-LINE.
+009200     ADD 1 TO WS-JML-LABEL.
+009300     READ INFO-BRG NEXT RECORD
+009400         AT END MOVE 'Y' TO WS-EOF-SW
+009500     END-READ.
+009600 2000-EXIT.
+009700     EXIT.
+
+009800*-----------------------------------------------------------------
+009900 3000-AKHIR.
+010000     CLOSE INFO-BRG.
+010100     CLOSE LABEL-OUT.
+010200     DISPLAY 'Cetak label selesai, ' WS-JML-LABEL ' label'.
+010300 3000-EXIT.
+010400     EXIT.
+
+010500*-----------------------------------------------------------------
+010600 9999-EXIT.
+010700     STOP RUN.
+
