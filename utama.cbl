@@ -1,33 +1,59 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. program-utama.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01 NAMA PIC A(20) VALUE 'Budiman'.
-       01 NPM PIC X(8) VALUE '55443322'.
-       01 KELAS PIC X(5).
-       01 ALAMAT PIC X(20).
-       PROCEDURE DIVISION.
-       CALL 'BAGIAN' USING NAMA, NPM, KELAS, ALAMAT.
-       DISPLAY 'Masukkan Nama   : ' NAMA.
-       DISPLAY 'Masukkan NPM    : ' NPM.
-       DISPLAY 'Masukkan Kelas  : ' KELAS.
-       DISPLAY 'Masukkan Alamat : ' ALAMAT.
-            STOP RUN.
-
-       END PROGRAM program-utama.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   - NPM is now validated through the shared NPM-CHK subprogram
+      *     before BAGIAN is CALLed, with the operator reprompted on an
+      *     invalid entry, instead of handing BAGIAN whatever was typed
+      *     and only finding out later that the lookup could not match
+      *     it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. program-utama.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 NAMA PIC A(20) VALUE 'Budiman'.
+       01 NPM PIC X(8).
+       01 KELAS PIC X(5).
+       01 ALAMAT PIC X(20).
+       01 WS-NPM-VALID-SW PIC X.
+           88 WS-NPM-VALID        VALUE 'Y'.
+           88 WS-NPM-INVALID      VALUE 'N'.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-TERIMA-NPM THRU 1000-EXIT
+               UNTIL WS-NPM-VALID.
+           CALL 'BAGIAN' USING NAMA, NPM, KELAS, ALAMAT.
+           DISPLAY 'Masukkan Nama   : ' NAMA.
+           DISPLAY 'Masukkan NPM    : ' NPM.
+           DISPLAY 'Masukkan Kelas  : ' KELAS.
+           DISPLAY 'Masukkan Alamat : ' ALAMAT.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       1000-TERIMA-NPM.
+           DISPLAY 'Masukkan NPM    : ' WITH NO ADVANCING.
+           ACCEPT NPM.
+           CALL 'NPM-CHK' USING NPM, WS-NPM-VALID-SW.
+           IF WS-NPM-INVALID
+               DISPLAY 'NPM TIDAK VALID, ULANGI MASUKAN'
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       END PROGRAM program-utama.
