@@ -0,0 +1,181 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose:  Ubah satu record DATA-BRG di INFO-BRG (barang.dat)
+000500*           berdasarkan KODE-BRG yang dimasukkan operator.
+000600* Tectonics: cobc -I copybooks
+000700*-----------------------------------------------------------------
+000800* Modification History:
+000900*   - Tiap perubahan HARGA-BRG dicatat ke pricehist.dat (kode
+001000*     barang, harga lama, harga baru, tanggal) untuk audit.
+001050*   - HARGA-BRG dan SUPPLIER baru sekarang divalidasi sebelum
+001060*     REWRITE (batas harga WS-HARGA-MAKS, dan SUPPLIER dicocokkan
+001070*     ke supplier.dat), sama seperti pada entri barang baru.
+001100******************************************************************
+001200 IDENTIFICATION DIVISION.
+001300*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001400 PROGRAM-ID. BRG-UPD.
+001500 ENVIRONMENT DIVISION.
+001600*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001700 CONFIGURATION SECTION.
+001800*-----------------------
+001900 INPUT-OUTPUT SECTION.
+002000     FILE-CONTROL.
+002100     COPY BRGSEL.
+002150     COPY SUPSEL.
+002200     COPY PHISSEL.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500     COPY BRGFD.
+002550     COPY SUPFD.
+002600     COPY PHISFD.
+
+002700 WORKING-STORAGE SECTION.
+002800 77 FS                     PIC XX.
+002900 77 PH-FS                  PIC XX.
+002950 77 SUP-FS                 PIC XX.
+003000 77 WS-KETEMU-SW           PIC X VALUE 'N'.
+003100     88 WS-KETEMU          VALUE 'Y'.
+003150 77 WS-HARGA-OK-SW         PIC X VALUE 'N'.
+003160     88 WS-HARGA-OK        VALUE 'Y'.
+003170 77 WS-HARGA-MAKS          PIC 99V999 VALUE 50.000.
+003180 77 WS-SUPPLIER-OK-SW      PIC X VALUE 'N'.
+003190     88 WS-SUPPLIER-OK     VALUE 'Y'.
+003200 77 WS-HARGA-LAMA          PIC 99V999.
+003300 01 WS-TANGGAL-SISTEM.
+003400     02 WS-TAHUN-SISTEM    PIC 9(4).
+003500     02 WS-BULAN-SISTEM    PIC 99.
+003600     02 WS-HARI-SISTEM     PIC 99.
+003700 01 WS-KODE-CARI.
+003800     02 WS-TIPE-CARI       PIC A.
+003900     02 WS-NO-CARI         PIC 9(4).
+
+004000 PROCEDURE DIVISION.
+004100*-----------------------------------------------------------------
+004200 0000-MAINLINE.
+004300     PERFORM 1000-BUKA-FILE THRU 1000-EXIT.
+004400     PERFORM 2000-CARI-RECORD THRU 2000-EXIT.
+004500     IF WS-KETEMU
+004600         PERFORM 3000-UBAH-RECORD THRU 3000-EXIT
+004700     ELSE
+004800         DISPLAY 'Kode barang tidak ditemukan'
+004900     END-IF.
+005000     CLOSE INFO-BRG.
+005100     GO TO 9999-EXIT.
+
+005200*-----------------------------------------------------------------
+005300 1000-BUKA-FILE.
+005400     OPEN I-O INFO-BRG.
+005500     IF FS = '35'
+005600         DISPLAY 'barang.dat belum ada, tidak ada yang diubah'
+005700         GO TO 9999-EXIT
+005800     END-IF.
+005900 1000-EXIT.
+006000     EXIT.
+
+006100*-----------------------------------------------------------------
+006200 2000-CARI-RECORD.
+006300     DISPLAY 'Masukkan Tipe Barang yang akan diubah  : '.
+006400     ACCEPT WS-TIPE-CARI.
+006500     DISPLAY 'Masukkan No Produksi yang akan diubah  : '.
+006600     ACCEPT WS-NO-CARI.
+006700     MOVE WS-TIPE-CARI TO TIPE-BARANG.
+006800     MOVE WS-NO-CARI TO NO-PRODUKSI.
+006900     READ INFO-BRG
+007000         INVALID KEY MOVE 'N' TO WS-KETEMU-SW
+007100         NOT INVALID KEY MOVE 'Y' TO WS-KETEMU-SW
+007200     END-READ.
+007300 2000-EXIT.
+007400     EXIT.
+
+007500*-----------------------------------------------------------------
+007600 3000-UBAH-RECORD.
+007700     DISPLAY 'Data sekarang  : ' NAMA-BRG ' ' HARGA-BRG
+007800         ' ' SUPPLIER.
+007900     MOVE HARGA-BRG TO WS-HARGA-LAMA.
+008000     DISPLAY 'Nama Barang baru                       : '.
+008100     ACCEPT NAMA-BRG.
+008150     PERFORM 3100-VALIDASI-HARGA THRU 3100-EXIT
+008160         UNTIL WS-HARGA-OK.
+008170     PERFORM 3200-VALIDASI-SUPPLIER THRU 3200-EXIT
+008180         UNTIL WS-SUPPLIER-OK.
+008600     REWRITE DATA-BRG
+008700         INVALID KEY DISPLAY 'Gagal mengubah, FS=' FS
+008800     END-REWRITE.
+008900     IF HARGA-BRG NOT = WS-HARGA-LAMA
+009000         PERFORM 4000-CATAT-RIWAYAT THRU 4000-EXIT
+009100     END-IF.
+009200     DISPLAY 'Record berhasil diubah'.
+009300 3000-EXIT.
+009400     EXIT.
+
+009410*-----------------------------------------------------------------
+009420* Terima HARGA-BRG baru dan tolak kalau nol (belum diisi) atau
+009430* lebih besar dari batas wajar WS-HARGA-MAKS, sama seperti batas
+009440* yang dipakai saat barang baru pertama kali diinput.
+009450*-----------------------------------------------------------------
+009460 3100-VALIDASI-HARGA.
+009470     DISPLAY 'Harga Barang baru                      : '.
+009480     ACCEPT HARGA-BRG.
+009490     MOVE 'Y' TO WS-HARGA-OK-SW.
+009500     IF HARGA-BRG = ZERO
+009510         DISPLAY 'Harga tidak boleh nol, ketik ulang'
+009520         MOVE 'N' TO WS-HARGA-OK-SW
+009530         GO TO 3100-EXIT
+009540     END-IF.
+009550     IF HARGA-BRG > WS-HARGA-MAKS
+009560         DISPLAY 'Harga melebihi batas wajar, ketik ulang'
+009570         MOVE 'N' TO WS-HARGA-OK-SW
+009580     END-IF.
+009590 3100-EXIT.
+009600     EXIT.
+
+009610*-----------------------------------------------------------------
+009620* Cocokkan SUPPLIER baru dengan daftar supplier yang disetujui
+009630* di supplier.dat. Kalau tidak ketemu, tolak dan minta diketik
+009640* ulang, supaya record tidak bisa diubah ke supplier yang tidak
+009650* dikenal.
+009660*-----------------------------------------------------------------
+009670 3200-VALIDASI-SUPPLIER.
+009680     DISPLAY 'Supplier baru                          : '.
+009690     ACCEPT SUPPLIER.
+009700     OPEN INPUT SUPPLIER-MST.
+009710     IF SUP-FS = '35'
+009720         DISPLAY 'Supplier master belum ada, supplier ditolak'
+009730         CLOSE SUPPLIER-MST
+009740         MOVE 'N' TO WS-SUPPLIER-OK-SW
+009750         GO TO 3200-EXIT
+009760     END-IF.
+009770     MOVE SUPPLIER TO SUP-NAMA.
+009780     READ SUPPLIER-MST
+009790         INVALID KEY
+009800             DISPLAY 'Supplier tidak dikenal, ketik ulang'
+009810             MOVE 'N' TO WS-SUPPLIER-OK-SW
+009820         NOT INVALID KEY
+009830             MOVE 'Y' TO WS-SUPPLIER-OK-SW
+009840     END-READ.
+009850     CLOSE SUPPLIER-MST.
+009860 3200-EXIT.
+009870     EXIT.
+
+009880*-----------------------------------------------------------------
+009885* Catat harga lama dan harga baru ke pricehist.dat supaya bisa
+009890* ditunjukkan ke supplier kalau ada selisih harga yang disengketakan.
+009895*-----------------------------------------------------------------
+009900 4000-CATAT-RIWAYAT.
+010000     ACCEPT WS-TANGGAL-SISTEM FROM DATE YYYYMMDD.
+010100     OPEN EXTEND PRICE-HIST.
+010200     MOVE KODE-BRG TO PH-KODE-BRG.
+010300     MOVE WS-HARGA-LAMA TO PH-HARGA-LAMA.
+010400     MOVE HARGA-BRG TO PH-HARGA-BARU.
+010500     MOVE WS-TANGGAL-SISTEM TO PH-TANGGAL-UBAH.
+010600     WRITE PRICE-HIST-LINE.
+010700     CLOSE PRICE-HIST.
+010800 4000-EXIT.
+010900     EXIT.
+
+011000*-----------------------------------------------------------------
+011100 9999-EXIT.
+011200     GOBACK.
+
+
