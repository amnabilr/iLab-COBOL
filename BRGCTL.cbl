@@ -0,0 +1,93 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose:  Laporan kontrol harian untuk INFO-BRG (barang.dat) --
+000500*           jumlah record dan total nilai HARGA-BRG, supaya
+000600*           operasional bisa mencocokkan tidak ada yang hilang
+000700*           atau terinput dua kali.
+000800* Tectonics: cobc -I copybooks
+000810*-----------------------------------------------------------------
+000820* Modification History:
+000830*   - OPEN INPUT INFO-BRG sekarang dicek statusnya; barang.dat
+000840*     yang belum ada tidak lagi lanjut ke READ pertama, sekarang
+000850*     menampilkan pesan yang jelas dan berhenti.
+000900******************************************************************
+001000 IDENTIFICATION DIVISION.
+001100*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001200 PROGRAM-ID. BRG-CTL.
+001300 ENVIRONMENT DIVISION.
+001400*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001500 CONFIGURATION SECTION.
+001600*-----------------------
+001700 INPUT-OUTPUT SECTION.
+001800     FILE-CONTROL.
+001900     COPY BRGSEL.
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200     COPY BRGFD.
+
+002300 WORKING-STORAGE SECTION.
+002400 77 FS                     PIC XX.
+002500 77 WS-EOF-SW              PIC X VALUE 'N'.
+002600     88 WS-EOF             VALUE 'Y'.
+002700 77 WS-JML-RECORD          PIC 9(5) VALUE ZERO.
+002800 77 WS-TOTAL-HARGA         PIC 9(9)V999 VALUE ZERO.
+002900 77 WS-D-TOTAL-HARGA       PIC Z(8)9.999.
+003000 01 WS-TANGGAL-SISTEM.
+003100     02 WS-TAHUN-SISTEM    PIC 9(4).
+003200     02 WS-BULAN-SISTEM    PIC 99.
+003300     02 WS-HARI-SISTEM     PIC 99.
+
+003400 PROCEDURE DIVISION.
+003500*-----------------------------------------------------------------
+003600 0000-MAINLINE.
+003700     PERFORM 1000-INISIALISASI THRU 1000-EXIT.
+003800     PERFORM 2000-PROSES THRU 2000-EXIT
+003900         UNTIL WS-EOF.
+004000     PERFORM 3000-CETAK-KONTROL THRU 3000-EXIT.
+004100     GO TO 9999-EXIT.
+
+004200*-----------------------------------------------------------------
+004300 1000-INISIALISASI.
+004310     OPEN INPUT INFO-BRG.
+004320     IF FS = '35'
+004330         DISPLAY 'barang.dat belum ada, laporan dibatalkan'
+004340         GO TO 9999-EXIT
+004350     END-IF.
+004500     ACCEPT WS-TANGGAL-SISTEM FROM DATE YYYYMMDD.
+004600     READ INFO-BRG NEXT RECORD
+004700         AT END MOVE 'Y' TO WS-EOF-SW
+004800     END-READ.
+004900 1000-EXIT.
+005000     EXIT.
+
+005100*-----------------------------------------------------------------
+005200 2000-PROSES.
+005300     ADD 1 TO WS-JML-RECORD.
+005400     ADD HARGA-BRG TO WS-TOTAL-HARGA.
+005500     READ INFO-BRG NEXT RECORD
+005600         AT END MOVE 'Y' TO WS-EOF-SW
+005700     END-READ.
+005800 2000-EXIT.
+005900     EXIT.
+
+006000*-----------------------------------------------------------------
+006100 3000-CETAK-KONTROL.
+006200     MOVE WS-TOTAL-HARGA TO WS-D-TOTAL-HARGA.
+006300     DISPLAY '----------------------------------------'.
+006400     DISPLAY 'LAPORAN KONTROL HARIAN - BARANG.DAT'.
+006500     DISPLAY 'Tanggal   : ' WS-TAHUN-SISTEM '-'
+006600         WS-BULAN-SISTEM '-' WS-HARI-SISTEM.
+006700     DISPLAY '----------------------------------------'.
+006800     DISPLAY 'Jumlah record      : ' WS-JML-RECORD.
+006900     DISPLAY 'Total nilai HARGA  : ' WS-D-TOTAL-HARGA.
+007000     DISPLAY '----------------------------------------'.
+007100     CLOSE INFO-BRG.
+007200 3000-EXIT.
+007300     EXIT.
+
+007400*-----------------------------------------------------------------
+007500 9999-EXIT.
+007600     STOP RUN.
+
+
