@@ -0,0 +1,67 @@
+000100******************************************************************
+000200* Author:
+000300* Date:
+000400* Purpose:  Tambah satu record mahasiswa ke dept.dat, master yang
+000500*           dipakai BAGIAN untuk mencari BG-KELAS/BG-ALAMAT yang
+000600*           sebenarnya dari NPM yang masuk.
+000700* Tectonics: cobc -I copybooks
+000800******************************************************************
+000900 IDENTIFICATION DIVISION.
+001000*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001100 PROGRAM-ID. DEPT-ADD.
+001200 ENVIRONMENT DIVISION.
+001300*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001400 CONFIGURATION SECTION.
+001500*-----------------------
+001600 INPUT-OUTPUT SECTION.
+001700     FILE-CONTROL.
+001800     COPY DEPTSEL.
+001900 DATA DIVISION.
+002000 FILE SECTION.
+002100     COPY DEPTFD.
+
+002200 WORKING-STORAGE SECTION.
+002300 77 DP-FS                  PIC XX.
+
+002400 PROCEDURE DIVISION.
+002500*-----------------------------------------------------------------
+002600 0000-MAINLINE.
+002700     PERFORM 1000-BUKA-FILE THRU 1000-EXIT.
+002800     PERFORM 2000-TERIMA-DATA THRU 2000-EXIT.
+002900     WRITE DEPT-RECORD
+003000         INVALID KEY
+003100             DISPLAY 'NPM sudah terdaftar, tidak ditambah'
+003200         NOT INVALID KEY
+003300             DISPLAY 'Mahasiswa berhasil ditambahkan'
+003400     END-WRITE.
+003500     CLOSE DEPT-MST.
+003600     GO TO 9999-EXIT.
+
+003700*-----------------------------------------------------------------
+003800 1000-BUKA-FILE.
+003900     OPEN I-O DEPT-MST.
+004000     IF DP-FS = '35'
+004100         OPEN OUTPUT DEPT-MST
+004200         CLOSE DEPT-MST
+004300         OPEN I-O DEPT-MST
+004400     END-IF.
+004500 1000-EXIT.
+004600     EXIT.
+
+004700*-----------------------------------------------------------------
+004800 2000-TERIMA-DATA.
+004900     DISPLAY 'Masukkan NPM      : '.
+005000     ACCEPT DP-NPM.
+005100     DISPLAY 'Masukkan Nama     : '.
+005200     ACCEPT DP-NAMA.
+005300     DISPLAY 'Masukkan Kelas    : '.
+005400     ACCEPT DP-KELAS.
+005500     DISPLAY 'Masukkan Alamat   : '.
+005600     ACCEPT DP-ALAMAT.
+005700 2000-EXIT.
+005800     EXIT.
+
+005900*-----------------------------------------------------------------
+006000 9999-EXIT.
+006100     STOP RUN.
+
