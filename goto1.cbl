@@ -1,34 +1,78 @@
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. goto1.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       77 kampus PIC 9.
-       PROCEDURE DIVISION.
-       Tanya.
-           DISPLAY "Masukkan kode kampus dengan angka D,E,J,K (1,2,3,4)".
-           ACCEPT Kampus.
-           GO TO D,E,J,K DEPENDING ON Kampus
-           GO TO Tanya.
-           D.
-              DISPLAY 'Kampus Depok'
-              STOP RUN.
-           E.
-              DISPLAY 'Kampus Kelapa Dua'
-              STOP RUN.
-           J.
-              DISPLAY 'Kampus Kalimalang'
-              STOP RUN.
-           K.
-              DISPLAY 'Kampus Karawaci'
-              STOP RUN.
-       Selesai.
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. goto1.
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   - Kode kampus D/E/J/K yang dulu ditulis langsung sebagai
+      *     label GO TO sekarang dicari dari campus.dat, supaya kampus
+      *     baru cukup ditambah sebagai baris di master, tanpa label
+      *     atau target GO TO baru.
+      *   - Setiap kunjungan yang berhasil dicatat ke campuslog.dat
+      *     supaya bisa dibuat laporan jumlah kunjungan per kampus.
+      *   - CM-FS dan CL-FS sekarang dicek, bukan sekadar dideklarasi:
+      *     campus.dat yang belum ada tidak lagi lanjut ke READ, dan
+      *     campuslog.dat yang gagal dibuka tidak lagi lanjut ke WRITE.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           COPY CAMPSEL.
+           SELECT CAMPUS-LOG ASSIGN TO 'campuslog.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CL-FS.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+           COPY CAMPFD.
+       FD CAMPUS-LOG.
+       01 CAMPUS-LOG-LINE.
+           02 CL-KODE            PIC 9.
+           02 FILLER             PIC X VALUE SPACE.
+           02 CL-NAMA            PIC X(20).
+           02 FILLER             PIC X VALUE SPACE.
+           02 CL-TANGGAL         PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       77 kampus PIC 9.
+       77 CM-FS PIC XX.
+       77 CL-FS PIC XX.
+
+       PROCEDURE DIVISION.
+       Tanya.
+           DISPLAY "Masukkan kode kampus dengan angka D,E,J,K (1,2,3,4)".
+           ACCEPT Kampus.
+           OPEN INPUT CAMPUS-MST.
+           IF CM-FS = "35"
+               DISPLAY "Master kampus belum ada"
+               GO TO Selesai
+           END-IF.
+           MOVE Kampus TO CM-KODE.
+           READ CAMPUS-MST
+               INVALID KEY
+                   CLOSE CAMPUS-MST
+                   DISPLAY "Kode tidak dikenal, masukkan 1-4"
+                   GO TO Tanya
+               NOT INVALID KEY
+                   DISPLAY "Kampus " CM-NAMA
+                   CLOSE CAMPUS-MST
+                   PERFORM Catat-Kunjungan
+                   STOP RUN
+           END-READ.
+       Catat-Kunjungan.
+           OPEN EXTEND CAMPUS-LOG.
+           IF CL-FS = "05" OR CL-FS = "35"
+               OPEN OUTPUT CAMPUS-LOG
+           END-IF.
+           IF CL-FS NOT = "00"
+               DISPLAY "Log kunjungan tidak dapat dibuka, status " CL-FS
+               GO TO Selesai
+           END-IF.
+           MOVE CM-KODE TO CL-KODE.
+           MOVE CM-NAMA TO CL-NAMA.
+           ACCEPT CL-TANGGAL FROM DATE YYYYMMDD.
+           WRITE CAMPUS-LOG-LINE.
+           CLOSE CAMPUS-LOG.
+       Selesai.
